@@ -0,0 +1,427 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  RentBill.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  Prints one rent statement
+*>                   per tenant for the month following the run
+*>                   date, prorating the first statement for any
+*>                   tenant whose Start-Date falls in that month.
+*> 2026-08-09  RWC   Each statement now posts a Billed entry to the
+*>                   tenant's ledger (Tenant-Ledger) so PayApply has
+*>                   something to apply incoming payments against.
+*> 2026-08-09  RWC   The ledger-balance scan now also checks for a
+*>                   Billed entry already posted for the computed
+*>                   billing period, and skips the post/statement
+*>                   for that tenant if one is found - a rerun
+*>                   after an abend no longer double-bills.  Name/
+*>                   address lines now trim trailing spaces through
+*>                   TrimFld and STRING DELIMITED BY SIZE instead of
+*>                   DELIMITED BY SPACE, which was dropping
+*>                   everything after the first embedded space in a
+*>                   field.
+*> 2026-08-09  RWC   WS-Print-Name/WS-Print-Address were narrower
+*>                   than the worst case the STRINGs above them can
+*>                   produce (a 25-byte last name plus a 25-byte
+*>                   first name, or a full-width address line), so an
+*>                   ordinary long name or address silently lost its
+*>                   tail on the printed statement; both are now
+*>                   widened to the true worst case.  Also factored
+*>                   the hand-duplicated Ledger-Control-Record layout
+*>                   (shared with PayApply) into its own copybook,
+*>                   LEDCTL, the same way every other shared record
+*>                   in this system is.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Input-Output Section.
+ File-Control.
+     Select Tenant-Master Assign To "TENMAST"
+         Organization Is Indexed
+         Access Mode Is Sequential
+         Record Key Is TM-Tenant-Id
+         File Status Is Tenant-Master-Status.
+     Select Tenant-Ledger Assign To "TENLEDG"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is LG-Key
+         File Status Is Tenant-Ledger-Status.
+     Select Ledger-Control-File Assign To "LEDCTL"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is LC-Key
+         File Status Is Ledger-Control-Status.
+     Select Rent-Statements Assign To "RENTBILL"
+         Organization Is Line Sequential
+         File Status Is Rent-Statements-Status.
+
+ Data Division.
+ File Section.
+ FD  Tenant-Master.
+ Copy TENREC.
+
+ FD  Tenant-Ledger.
+ Copy LEDGREC.
+
+ FD  Ledger-Control-File.
+ Copy LEDCTL.
+
+ FD  Rent-Statements.
+ 01   Statement-Line         Pic X(110).
+
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   Tenant-Master-Status     Pic X(2)     Value "00".
+ 03   Tenant-Ledger-Status     Pic X(2)     Value "00".
+ 03   Ledger-Control-Status     Pic X(2)     Value "00".
+ 03   Rent-Statements-Status     Pic X(2)     Value "00".
+ 03   WS-EOF-Switch         Pic X(1)     Value "N".
+     88   End-Of-File         Value "Y".
+ 03   WS-Proration-Switch     Pic X(1)     Value "N".
+     88   Statement-Is-Prorated     Value "Y".
+ 03   WS-Amount-Due         Pic 9(6)v99     Value Zero.
+ 03   WS-Ledger-Scan-Switch     Pic X(1)     Value "N".
+     88   Ledger-Scan-Done     Value "Y".
+ 03   WS-Prior-Balance     Pic S9(6)v99     Value Zero.
+ 03   WS-New-Balance         Pic S9(6)v99     Value Zero.
+ 03   WS-New-Ledger-Seq     Pic 9(6)     Value Zero.
+ 03   WS-Days-In-Billing-Month Pic 9(2)     Value Zero.
+ 03   WS-Days-Remaining     Pic 9(2)     Value Zero.
+ 03   WS-Leap-Switch         Pic X(1)     Value "N".
+     88   Is-Leap-Year         Value "Y".
+ 03   WS-Divide-Quotient     Pic 9(4)     Value Zero.
+ 03   WS-Year-Rem-4         Pic 9(4)     Value Zero.
+ 03   WS-Year-Rem-100     Pic 9(4)     Value Zero.
+ 03   WS-Year-Rem-400     Pic 9(4)     Value Zero.
+
+ 01   WS-Today-Date-Work         Pic 9(8).
+ 01   WS-Today-Date-Parts Redefines WS-Today-Date-Work.
+ 03   TD-Year             Pic 9(4).
+ 03   TD-Month             Pic 9(2).
+ 03   TD-Day             Pic 9(2).
+
+ 01   WS-Billing-Date-Parts.
+ 03   BD-Year             Pic 9(4).
+ 03   BD-Month             Pic 9(2).
+ 03   BD-Day             Pic 9(2).
+ 01   WS-Billing-Date-Num Redefines WS-Billing-Date-Parts Pic 9(8).
+
+ 01   WS-Billing-End-Parts.
+ 03   BE-Year             Pic 9(4).
+ 03   BE-Month             Pic 9(2).
+ 03   BE-Day             Pic 9(2).
+ 01   WS-Billing-End-Num Redefines WS-Billing-End-Parts Pic 9(8).
+
+ 01   WS-Start-Date-Work         Pic 9(8).
+ 01   WS-Start-Date-Parts Redefines WS-Start-Date-Work.
+ 03   SD-Year             Pic 9(4).
+ 03   SD-Month             Pic 9(2).
+ 03   SD-Day             Pic 9(2).
+
+ 01   WS-Print-Name         Pic X(52)     Value Spaces.
+ 01   WS-Print-Address     Pic X(90)     Value Spaces.
+ 01   WS-Print-Period     Pic X(7)     Value Spaces.
+ 01   WS-Trim-Max         Pic 9(3)     Value Zero.
+ 01   WS-Last-Name-Len     Pic 9(3)     Value Zero.
+ 01   WS-First-Name-Len     Pic 9(3)     Value Zero.
+ 01   WS-Add1-Len         Pic 9(3)     Value Zero.
+ 01   WS-City-Len         Pic 9(3)     Value Zero.
+ 01   WS-State-Len         Pic 9(3)     Value Zero.
+ 01   WS-Zip-Len         Pic 9(3)     Value Zero.
+ 01   WS-Already-Billed-Switch Pic X(1)     Value "N".
+     88   Tenant-Already-Billed     Value "Y".
+
+ Procedure Division.
+*> ---------------------------------------------------------------
+*> Main-Routine - print one rent statement for every tenant on
+*> Tenant-Master for the month following the run date.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Perform 1000-Initialize-Routine.
+     Perform 1100-Compute-Billing-Period.
+     Perform 2000-Process-One-Tenant Until End-Of-File.
+     Perform 9999-Terminate-Routine.
+     Stop Run.
+
+*> ---------------------------------------------------------------
+*> 1000-Initialize-Routine - open the files and prime the read.
+*> ---------------------------------------------------------------
+ 1000-Initialize-Routine.
+     Open Input  Tenant-Master.
+     Open I-O Tenant-Ledger.
+     If Tenant-Ledger-Status = "35"
+         Open Output Tenant-Ledger
+         Close Tenant-Ledger
+         Open I-O Tenant-Ledger
+     End-If.
+     Open I-O Ledger-Control-File.
+     If Ledger-Control-Status = "35"
+         Open Output Ledger-Control-File
+         Close Ledger-Control-File
+         Open I-O Ledger-Control-File
+     End-If.
+     Open Output Rent-Statements.
+     Read Tenant-Master
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 1100-Compute-Billing-Period - the billing period is the month
+*> after the run date.  Work out its first and last calendar dates
+*> so each tenant's Start-Date can be tested against them.
+*> ---------------------------------------------------------------
+ 1100-Compute-Billing-Period.
+     Accept WS-Today-Date-Work From Date YYYYMMDD.
+     If TD-Month = 12
+         Compute BD-Year = TD-Year + 1
+         Move 1 To BD-Month
+     Else
+         Move TD-Year To BD-Year
+         Compute BD-Month = TD-Month + 1
+     End-If.
+     Move 1 To BD-Day.
+     Move BD-Year  To BE-Year.
+     Move BD-Month To BE-Month.
+     Perform 1200-Compute-Days-In-Billing-Month.
+     Move WS-Days-In-Billing-Month To BE-Day.
+
+*> ---------------------------------------------------------------
+*> 1200-Compute-Days-In-Billing-Month - highest day number in the
+*> billing month, taking leap years into account for February.
+*> ---------------------------------------------------------------
+ 1200-Compute-Days-In-Billing-Month.
+     Evaluate BD-Month
+         When 1  When 3  When 5  When 7  When 8  When 10  When 12
+             Move 31 To WS-Days-In-Billing-Month
+         When 4  When 6  When 9  When 11
+             Move 30 To WS-Days-In-Billing-Month
+         When 2
+             Perform 1210-Determine-Leap-Year
+             If Is-Leap-Year
+                 Move 29 To WS-Days-In-Billing-Month
+             Else
+                 Move 28 To WS-Days-In-Billing-Month
+             End-If
+     End-Evaluate.
+
+*> ---------------------------------------------------------------
+*> 1210-Determine-Leap-Year - standard Gregorian leap year test.
+*> ---------------------------------------------------------------
+ 1210-Determine-Leap-Year.
+     Move "N" To WS-Leap-Switch.
+     Divide BD-Year By 4 Giving WS-Divide-Quotient
+         Remainder WS-Year-Rem-4.
+     If WS-Year-Rem-4 = 0
+         Divide BD-Year By 100 Giving WS-Divide-Quotient
+             Remainder WS-Year-Rem-100
+         If WS-Year-Rem-100 = 0
+             Divide BD-Year By 400 Giving WS-Divide-Quotient
+                 Remainder WS-Year-Rem-400
+             If WS-Year-Rem-400 = 0
+                 Move "Y" To WS-Leap-Switch
+             End-If
+         Else
+             Move "Y" To WS-Leap-Switch
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2000-Process-One-Tenant - bill the current tenant (unless the
+*> tenant has not yet moved in by the end of the billing month),
+*> then read the next Tenant-Master record.
+*> ---------------------------------------------------------------
+ 2000-Process-One-Tenant.
+     Move TM-Start-Date To WS-Start-Date-Work.
+     If WS-Start-Date-Work Not > WS-Billing-End-Num
+         If WS-Start-Date-Work Not < WS-Billing-Date-Num
+             Perform 2100-Compute-Prorated-Amount
+         Else
+             Move TM-Rent-Amt To WS-Amount-Due
+             Move "N" To WS-Proration-Switch
+         End-If
+         Perform 2310-Find-Tenant-Ledger-Balance
+         If Tenant-Already-Billed
+             Display "RENTBILL - TENANT " TM-Tenant-Id
+                 " ALREADY BILLED FOR THIS PERIOD - SKIPPED"
+         Else
+             Perform 2300-Post-Billed-Ledger-Entry
+             Perform 2200-Write-Statement
+         End-If
+     End-If.
+     Read Tenant-Master
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2100-Compute-Prorated-Amount - Start-Date falls inside the
+*> billing month; charge only for the days remaining in that
+*> month, counting the start day itself.
+*> ---------------------------------------------------------------
+ 2100-Compute-Prorated-Amount.
+     Compute WS-Days-Remaining =
+         WS-Days-In-Billing-Month - SD-Day + 1.
+     Compute WS-Amount-Due Rounded =
+         TM-Rent-Amt * WS-Days-Remaining / WS-Days-In-Billing-Month.
+     Move "Y" To WS-Proration-Switch.
+
+*> ---------------------------------------------------------------
+*> 2300-Post-Billed-Ledger-Entry - add a Billed entry to the
+*> current tenant's ledger for the amount just computed, carrying
+*> the running balance forward from the tenant's last ledger entry.
+*> The caller has already run 2310-Find-Tenant-Ledger-Balance and
+*> confirmed the tenant has not already been billed this period.
+*> ---------------------------------------------------------------
+ 2300-Post-Billed-Ledger-Entry.
+     Perform 2320-Get-Next-Ledger-Seq.
+     Compute WS-New-Balance = WS-Prior-Balance + WS-Amount-Due.
+     Move TM-Tenant-Id     To LG-Tenant-Id.
+     Move WS-New-Ledger-Seq     To LG-Sequence-No.
+     Move WS-Billing-Date-Num     To LG-Entry-Date.
+     Move "B"             To LG-Entry-Type.
+     Move WS-Amount-Due     To LG-Amount.
+     Move WS-New-Balance     To LG-Balance.
+     Move "RENTBILL"         To LG-Reference.
+     Write Ledger-Record
+         Invalid Key
+             Display "RENTBILL - UNABLE TO POST LEDGER ENTRY FOR "
+                 TM-Tenant-Id " - STATUS " Tenant-Ledger-Status
+     End-Write.
+
+*> ---------------------------------------------------------------
+*> 2310-Find-Tenant-Ledger-Balance - locate the current tenant's
+*> most recent ledger entry, if any, to get the balance to carry
+*> this new entry forward from, and check whether a Billed entry
+*> already exists for the billing period being processed - a
+*> rerun of this program (for example after an overnight abend)
+*> must not bill the same tenant twice for the same period.
+*> ---------------------------------------------------------------
+ 2310-Find-Tenant-Ledger-Balance.
+     Move Zero To WS-Prior-Balance.
+     Move "N" To WS-Already-Billed-Switch.
+     Move TM-Tenant-Id To LG-Tenant-Id.
+     Move Zero To LG-Sequence-No.
+     Move "N" To WS-Ledger-Scan-Switch.
+     Start Tenant-Ledger Key Is Not Less Than LG-Key
+         Invalid Key
+             Move "Y" To WS-Ledger-Scan-Switch
+     End-Start.
+     Perform 2315-Read-Next-Ledger-Entry Until Ledger-Scan-Done.
+
+*> ---------------------------------------------------------------
+*> 2315-Read-Next-Ledger-Entry - step through the tenant's ledger
+*> entries in key order, keeping the balance of the last one read
+*> and flagging whether any entry already billed this same period;
+*> stop at end of file or as soon as a different tenant is hit.
+*> ---------------------------------------------------------------
+ 2315-Read-Next-Ledger-Entry.
+     Read Tenant-Ledger Next Record
+         At End
+             Move "Y" To WS-Ledger-Scan-Switch
+     End-Read.
+     If Not Ledger-Scan-Done
+         If LG-Tenant-Id = TM-Tenant-Id
+             Move LG-Balance To WS-Prior-Balance
+             If LG-Type-Is-Billed And LG-Entry-Date = WS-Billing-Date-Num
+                 Move "Y" To WS-Already-Billed-Switch
+             End-If
+         Else
+             Move "Y" To WS-Ledger-Scan-Switch
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2320-Get-Next-Ledger-Seq - ledger entries are numbered from a
+*> single running sequence number kept in Ledger-Control-File so
+*> every entry posted gets a unique key.
+*> ---------------------------------------------------------------
+ 2320-Get-Next-Ledger-Seq.
+     Move "CTRL01" To LC-Key.
+     Read Ledger-Control-File
+         Invalid Key
+             Move Zero To LC-Last-Seq
+     End-Read.
+     Add 1 To LC-Last-Seq.
+     Move LC-Last-Seq To WS-New-Ledger-Seq.
+     If Ledger-Control-Status = "23"
+         Write Ledger-Control-Record
+     Else
+         Rewrite Ledger-Control-Record
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2200-Write-Statement - print one tenant's rent statement.
+*> ---------------------------------------------------------------
+ 2200-Write-Statement.
+     Perform 2210-Trim-Name-And-Address-Fields.
+     Move Spaces To WS-Print-Name.
+     String TM-Last-Name(1:WS-Last-Name-Len) Delimited By Size
+         ", " Delimited By Size
+         TM-First-Name(1:WS-First-Name-Len) Delimited By Size
+         Into WS-Print-Name.
+     Move Spaces To WS-Print-Address.
+     String TM-ADD1(1:WS-Add1-Len) Delimited By Size
+         " " Delimited By Size
+         TM-City(1:WS-City-Len) Delimited By Size
+         ", " Delimited By Size
+         TM-State(1:WS-State-Len) Delimited By Size
+         " " Delimited By Size
+         TM-Zip(1:WS-Zip-Len) Delimited By Size
+         Into WS-Print-Address.
+     Move Spaces To WS-Print-Period.
+     String BD-Month Delimited By Size "/"
+         BD-Year Delimited By Size
+         Into WS-Print-Period.
+     Write Statement-Line From "----------------------------------------".
+     Move "RENT STATEMENT" To Statement-Line.
+     Write Statement-Line.
+     String "TENANT ID:  " TM-Tenant-Id Into Statement-Line.
+     Write Statement-Line.
+     String "FOR PERIOD: " WS-Print-Period Into Statement-Line.
+     Write Statement-Line.
+     String "NAME:       " WS-Print-Name Into Statement-Line.
+     Write Statement-Line.
+     String "ADDRESS:    " WS-Print-Address Into Statement-Line.
+     Write Statement-Line.
+     If Statement-Is-Prorated
+         String "PRORATED:   " WS-Days-Remaining
+             " OF " WS-Days-In-Billing-Month " DAYS"
+             Into Statement-Line
+         Write Statement-Line
+     End-If.
+     String "AMOUNT DUE: " WS-Amount-Due Into Statement-Line.
+     Write Statement-Line.
+     Write Statement-Line From Spaces.
+
+*> ---------------------------------------------------------------
+*> 2210-Trim-Name-And-Address-Fields - DELIMITED BY SPACE stops at
+*> the first embedded space, so a two-word last name or a street
+*> address would be cut short; trim trailing spaces off each field
+*> instead and STRING the trimmed pieces DELIMITED BY SIZE above.
+*> ---------------------------------------------------------------
+ 2210-Trim-Name-And-Address-Fields.
+     Move 25 To WS-Trim-Max.
+     Call "TrimFld" Using TM-Last-Name, WS-Trim-Max, WS-Last-Name-Len.
+     Call "TrimFld" Using TM-First-Name, WS-Trim-Max, WS-First-Name-Len.
+     Move 50 To WS-Trim-Max.
+     Call "TrimFld" Using TM-ADD1, WS-Trim-Max, WS-Add1-Len.
+     Move 20 To WS-Trim-Max.
+     Call "TrimFld" Using TM-City, WS-Trim-Max, WS-City-Len.
+     Move 2  To WS-Trim-Max.
+     Call "TrimFld" Using TM-State, WS-Trim-Max, WS-State-Len.
+     Move 10 To WS-Trim-Max.
+     Call "TrimFld" Using TM-Zip, WS-Trim-Max, WS-Zip-Len.
+
+*> ---------------------------------------------------------------
+*> 9999-Terminate-Routine - close the files and return.
+*> ---------------------------------------------------------------
+ 9999-Terminate-Routine.
+     Close Tenant-Master.
+     Close Tenant-Ledger.
+     Close Ledger-Control-File.
+     Close Rent-Statements.
