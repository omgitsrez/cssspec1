@@ -0,0 +1,267 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  GlExtrct.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  General ledger extract -
+*>                   turns each Billed and Payment entry on the
+*>                   tenant ledger into a balanced debit/credit
+*>                   pair on the GL feed, with a control-total
+*>                   report (record count, total debits, total
+*>                   credits) so the feed can be proved in balance
+*>                   before it is loaded to the general ledger.
+*>                   There is no property field on Tenant-Master
+*>                   yet, so every tenant is extracted under a
+*>                   single constant property code.
+*> 2026-08-09  RWC   Added GL-Control-File, keyed the same way as
+*>                   Tenant-Control-File/Ledger-Control-File (a
+*>                   single CTRL01 record), to hold the highest
+*>                   Ledger-Sequence-No extracted so far.  Every
+*>                   entry is keyed by a single running sequence
+*>                   number shared across the whole ledger
+*>                   (Ledger-Control-File), so entries with a
+*>                   sequence number at or below the stored
+*>                   watermark have already gone out on a prior
+*>                   extract and are skipped; otherwise every run
+*>                   re-sent the entire ledger history and double-
+*>                   counted revenue in the GL on every run after
+*>                   the first.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Input-Output Section.
+ File-Control.
+     Select Tenant-Ledger Assign To "TENLEDG"
+         Organization Is Indexed
+         Access Mode Is Sequential
+         Record Key Is LG-Key
+         File Status Is Tenant-Ledger-Status.
+     Select GL-Control-File Assign To "GLCTL"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is GC-Key
+         File Status Is GL-Control-Status.
+     Select GL-Extract-File Assign To "GLEXTRCT"
+         Organization Is Line Sequential
+         File Status Is GL-Extract-Status.
+     Select Control-Report Assign To "GLCTLRPT"
+         Organization Is Line Sequential
+         File Status Is Control-Report-Status.
+
+ Data Division.
+ File Section.
+ FD  Tenant-Ledger.
+ Copy LEDGREC.
+
+ FD  GL-Control-File.
+ 01   GL-Control-Record.
+     03   GC-Key         Pic X(6).
+     03   GC-Last-Seq-Extracted Pic 9(6).
+
+ FD  GL-Extract-File.
+ Copy GLEXREC.
+
+ FD  Control-Report.
+ 01   Report-Line         Pic X(80).
+
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   Tenant-Ledger-Status     Pic X(2)     Value "00".
+ 03   GL-Control-Status     Pic X(2)     Value "00".
+ 03   GL-Extract-Status     Pic X(2)     Value "00".
+ 03   Control-Report-Status     Pic X(2)     Value "00".
+ 03   WS-EOF-Switch         Pic X(1)     Value "N".
+     88   End-Of-File         Value "Y".
+ 03   WS-Property-Code     Pic X(4)     Value "0001".
+ 03   WS-Account-Receivable     Pic X(6)     Value "120000".
+ 03   WS-Account-Revenue     Pic X(6)     Value "400000".
+ 03   WS-Account-Cash         Pic X(6)     Value "100000".
+ 03   WS-Payment-Amount     Pic 9(8)v99     Value Zero.
+ 03   WS-Record-Count     Pic 9(8)     Value Zero.
+ 03   WS-Total-Debits     Pic 9(10)v99     Value Zero.
+ 03   WS-Total-Credits     Pic 9(10)v99     Value Zero.
+ 03   WS-Last-Seq-Extracted     Pic 9(6)     Value Zero.
+ 03   WS-High-Seq-This-Run     Pic 9(6)     Value Zero.
+
+ 01   Control-Heading.
+ 03   Filler             Pic X(32) Value "GENERAL LEDGER EXTRACT CONTROLS".
+
+ 01   Count-Line.
+ 03   Filler             Pic X(19) Value "RECORDS EXTRACTED: ".
+ 03   CL-Record-Count     Pic ZZZ,ZZ9.
+
+ 01   Debit-Total-Line.
+ 03   Filler             Pic X(15) Value "TOTAL DEBITS: ".
+ 03   DT-Total-Debits     Pic ZZZ,ZZZ,ZZ9.99.
+
+ 01   Credit-Total-Line.
+ 03   Filler             Pic X(15) Value "TOTAL CREDITS: ".
+ 03   CT-Total-Credits     Pic ZZZ,ZZZ,ZZ9.99.
+
+ 01   Balance-Line.
+ 03   Filler             Pic X(16) Value "OUT OF BALANCE: ".
+ 03   BL-Out-Of-Balance     Pic ZZZ,ZZZ,ZZ9.99.
+
+ Procedure Division.
+*> ---------------------------------------------------------------
+*> Main-Routine - extract every ledger entry to the GL feed as a
+*> balanced debit/credit pair, then print the control totals.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Perform 1000-Initialize-Routine.
+     Perform 2000-Process-One-Entry Until End-Of-File.
+     Perform 2900-Print-Control-Totals.
+     Perform 9999-Terminate-Routine.
+     Stop Run.
+
+*> ---------------------------------------------------------------
+*> 1000-Initialize-Routine - open the files and prime the read of
+*> the tenant ledger.
+*> ---------------------------------------------------------------
+ 1000-Initialize-Routine.
+     Open Input Tenant-Ledger.
+     Open I-O GL-Control-File.
+     If GL-Control-Status = "35"
+         Open Output GL-Control-File
+         Close GL-Control-File
+         Open I-O GL-Control-File
+     End-If.
+     Open Output GL-Extract-File.
+     Open Output Control-Report.
+     Perform 1010-Get-Last-Seq-Extracted.
+     Move WS-Last-Seq-Extracted To WS-High-Seq-This-Run.
+     Read Tenant-Ledger
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 1010-Get-Last-Seq-Extracted - the highest Ledger-Sequence-No
+*> already sent out on a prior extract, kept on GL-Control-File so
+*> the next run only picks up entries posted since then.
+*> ---------------------------------------------------------------
+ 1010-Get-Last-Seq-Extracted.
+     Move "CTRL01" To GC-Key.
+     Read GL-Control-File
+         Invalid Key
+             Move Zero To GC-Last-Seq-Extracted
+     End-Read.
+     Move GC-Last-Seq-Extracted To WS-Last-Seq-Extracted.
+
+*> ---------------------------------------------------------------
+*> 2000-Process-One-Entry - extract the current ledger entry,
+*> unless its sequence number shows it was already sent out on a
+*> prior extract, then read the next one.
+*> ---------------------------------------------------------------
+ 2000-Process-One-Entry.
+     If LG-Sequence-No > WS-High-Seq-This-Run
+         Move LG-Sequence-No To WS-High-Seq-This-Run
+     End-If.
+     If LG-Sequence-No > WS-Last-Seq-Extracted
+         Evaluate True
+             When LG-Type-Is-Billed
+                 Perform 2100-Extract-Billed-Entry
+             When LG-Type-Is-Payment
+                 Perform 2200-Extract-Payment-Entry
+         End-Evaluate
+     End-If.
+     Read Tenant-Ledger
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2100-Extract-Billed-Entry - a Billed entry debits Accounts
+*> Receivable and credits Rent Revenue for the amount billed.
+*> ---------------------------------------------------------------
+ 2100-Extract-Billed-Entry.
+     Move WS-Account-Receivable To GL-Account-Code.
+     Move "D"             To GL-Debit-Credit.
+     Move LG-Amount         To GL-Amount.
+     Move "RENT BILLED"         To GL-Description.
+     Perform 2500-Write-One-GL-Line.
+     Add LG-Amount To WS-Total-Debits.
+     Move WS-Account-Revenue To GL-Account-Code.
+     Move "C"             To GL-Debit-Credit.
+     Move LG-Amount         To GL-Amount.
+     Move "RENT BILLED"         To GL-Description.
+     Perform 2500-Write-One-GL-Line.
+     Add LG-Amount To WS-Total-Credits.
+
+*> ---------------------------------------------------------------
+*> 2200-Extract-Payment-Entry - a Payment entry debits Cash and
+*> credits Accounts Receivable for the amount paid.  LG-Amount is
+*> stored negative on a Payment entry, so its absolute value is
+*> the amount to post.
+*> ---------------------------------------------------------------
+ 2200-Extract-Payment-Entry.
+     Compute WS-Payment-Amount = Zero - LG-Amount.
+     Move WS-Account-Cash     To GL-Account-Code.
+     Move "D"             To GL-Debit-Credit.
+     Move WS-Payment-Amount     To GL-Amount.
+     Move "RENT PAYMENT"         To GL-Description.
+     Perform 2500-Write-One-GL-Line.
+     Add WS-Payment-Amount To WS-Total-Debits.
+     Move WS-Account-Receivable To GL-Account-Code.
+     Move "C"             To GL-Debit-Credit.
+     Move WS-Payment-Amount     To GL-Amount.
+     Move "RENT PAYMENT"         To GL-Description.
+     Perform 2500-Write-One-GL-Line.
+     Add WS-Payment-Amount To WS-Total-Credits.
+
+*> ---------------------------------------------------------------
+*> 2500-Write-One-GL-Line - complete and write one GL-Extract
+*> record; the caller has already set the account, debit/credit
+*> flag, amount and description.
+*> ---------------------------------------------------------------
+ 2500-Write-One-GL-Line.
+     Move LG-Tenant-Id     To GL-Tenant-Id.
+     Move WS-Property-Code     To GL-Property-Code.
+     Move LG-Entry-Date     To GL-Posting-Date.
+     Write GL-Extract-Record.
+     Add 1 To WS-Record-Count.
+
+*> ---------------------------------------------------------------
+*> 2900-Print-Control-Totals - print the record count, total
+*> debits and total credits, and how far out of balance the feed
+*> is (zero on a correctly extracted run).
+*> ---------------------------------------------------------------
+ 2900-Print-Control-Totals.
+     Move WS-Record-Count     To CL-Record-Count.
+     Move WS-Total-Debits     To DT-Total-Debits.
+     Move WS-Total-Credits     To CT-Total-Credits.
+     Compute BL-Out-Of-Balance = WS-Total-Debits - WS-Total-Credits.
+     Write Report-Line From Control-Heading.
+     Write Report-Line From Spaces.
+     Write Report-Line From Count-Line.
+     Write Report-Line From Debit-Total-Line.
+     Write Report-Line From Credit-Total-Line.
+     Write Report-Line From Spaces.
+     Write Report-Line From Balance-Line.
+
+*> ---------------------------------------------------------------
+*> 2950-Update-Extract-Watermark - store the highest sequence
+*> number seen this run back on GL-Control-File so the next run
+*> knows where to pick up from.
+*> ---------------------------------------------------------------
+ 2950-Update-Extract-Watermark.
+     Move WS-High-Seq-This-Run To GC-Last-Seq-Extracted.
+     If GL-Control-Status = "23"
+         Write GL-Control-Record
+     Else
+         Rewrite GL-Control-Record
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 9999-Terminate-Routine - close the files and return.
+*> ---------------------------------------------------------------
+ 9999-Terminate-Routine.
+     Perform 2950-Update-Extract-Watermark.
+     Close Tenant-Ledger.
+     Close GL-Control-File.
+     Close GL-Extract-File.
+     Close Control-Report.
