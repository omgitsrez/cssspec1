@@ -0,0 +1,256 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  RentRoll.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  Monthly rent roll - one
+*>                   line per tenant, sorted by Last-Name, with
+*>                   page breaks and a grand-total control total.
+*> 2026-08-09  RWC   Forced a page header before the first detail
+*>                   line instead of waiting for the line count to
+*>                   reach the page size, so a book of one page or
+*>                   less still gets a heading and is counted in
+*>                   the page total.  Name/address lines now trim
+*>                   trailing spaces through TrimFld and STRING
+*>                   DELIMITED BY SIZE instead of DELIMITED BY
+*>                   SPACE, which was dropping everything after the
+*>                   first embedded space in a field.
+*> 2026-08-09  RWC   TM-Start-Date is stored YYYYMMDD; moving it
+*>                   straight into the Pic 99/99/9999 detail field
+*>                   printed the year/month/day digits in the wrong
+*>                   positions.  Now reordered into Month/Day/Year
+*>                   before the edited move.
+*> 2026-08-09  RWC   DL-Name/DL-Address were narrower than the
+*>                   longest name/address STRING can build (52 and
+*>                   86 characters worst case), truncating the
+*>                   report on long values.  Widened both fields and
+*>                   Report-Line to match, and widened the column
+*>                   headings to keep pace.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Input-Output Section.
+ File-Control.
+     Select Tenant-Master Assign To "TENMAST"
+         Organization Is Indexed
+         Access Mode Is Sequential
+         Record Key Is TM-Tenant-Id
+         File Status Is Tenant-Master-Status.
+     Select Sort-Work-File Assign To "SRTWK01".
+     Select Rent-Roll-Report Assign To "RENTROLL"
+         Organization Is Line Sequential
+         File Status Is Rent-Roll-Status.
+
+ Data Division.
+ File Section.
+ FD  Tenant-Master.
+ Copy TENREC.
+
+ SD  Sort-Work-File.
+ Copy TENREC
+     Replacing ==Tenant-Master-Record== By ==Sort-Work-Record==
+               ==TM-Tenant-Id==     By ==SW-Tenant-Id==
+               ==TM-Last-Name==     By ==SW-Last-Name==
+               ==TM-First-Name==     By ==SW-First-Name==
+               ==TM-ADD1==         By ==SW-ADD1==
+               ==TM-City==         By ==SW-City==
+               ==TM-State==         By ==SW-State==
+               ==TM-Zip==         By ==SW-Zip==
+               ==TM-PhoneNo==         By ==SW-PhoneNo==
+               ==TM-Start-Date==     By ==SW-Start-Date==
+               ==TM-Rent-Amt==         By ==SW-Rent-Amt==.
+
+ FD  Rent-Roll-Report.
+ 01   Report-Line         Pic X(180).
+
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   Tenant-Master-Status     Pic X(2)     Value "00".
+ 03   Rent-Roll-Status     Pic X(2)     Value "00".
+ 03   WS-EOF-Switch         Pic X(1)     Value "N".
+     88   End-Of-Sort         Value "Y".
+ 03   WS-Page-Number         Pic 9(4)     Value Zero.
+ 03   WS-Lines-On-Page     Pic 9(2)     Value Zero.
+ 03   WS-Max-Lines-Per-Page     Pic 9(2)     Value 50.
+ 03   WS-Grand-Total-Rent     Pic 9(8)v99     Value Zero.
+ 03   WS-Trim-Max         Pic 9(3)     Value Zero.
+ 03   WS-Last-Name-Len     Pic 9(3)     Value Zero.
+ 03   WS-First-Name-Len     Pic 9(3)     Value Zero.
+ 03   WS-Add1-Len         Pic 9(3)     Value Zero.
+ 03   WS-City-Len         Pic 9(3)     Value Zero.
+ 03   WS-State-Len         Pic 9(3)     Value Zero.
+ 03   WS-Zip-Len         Pic 9(3)     Value Zero.
+ 03   WS-Start-Date-Work     Pic 9(8)     Value Zero.
+ 03   WS-Start-Date-Parts Redefines WS-Start-Date-Work.
+     05   WSD-Year         Pic 9(4).
+     05   WSD-Month         Pic 9(2).
+     05   WSD-Day         Pic 9(2).
+ 03   WS-Start-Date-Display     Pic 9(8)     Value Zero.
+ 03   WS-Start-Date-Display-Parts Redefines WS-Start-Date-Display.
+     05   WSDD-Month         Pic 9(2).
+     05   WSDD-Day         Pic 9(2).
+     05   WSDD-Year         Pic 9(4).
+
+ 01   Heading-Line-1.
+ 03   Filler             Pic X(45)     Value Spaces.
+ 03   Filler             Pic X(21) Value "MONTHLY RENT ROLL".
+ 03   Filler             Pic X(61)     Value Spaces.
+ 03   HL1-Page-Label         Pic X(6)     Value "PAGE: ".
+ 03   HL1-Page-No         Pic ZZZ9.
+
+ 01   Heading-Line-2.
+ 03   Filler             Pic X(1)     Value Space.
+ 03   HL2-Id-Label         Pic X(8)     Value "TEN ID".
+ 03   HL2-Name-Label         Pic X(54)     Value "TENANT NAME".
+ 03   HL2-Addr-Label         Pic X(90)     Value "ADDRESS".
+ 03   HL2-Start-Label     Pic X(13)     Value "START DATE".
+ 03   HL2-Rent-Label         Pic X(11)     Value "RENT AMT".
+
+ 01   Detail-Line.
+ 03   DL-Tenant-Id         Pic X(6).
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   DL-Name             Pic X(52).
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   DL-Address         Pic X(88).
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   DL-Start-Date         Pic 99/99/9999.
+ 03   Filler             Pic X(3)     Value Spaces.
+ 03   DL-Rent-Amt         Pic Z,ZZZ.99.
+
+ 01   Total-Line.
+ 03   Filler             Pic X(18)     Value "GRAND TOTAL RENT: ".
+ 03   TL-Grand-Total         Pic ZZZ,ZZZ,ZZZ.99.
+ 03   Filler             Pic X(10)     Value Spaces.
+ 03   Filler             Pic X(13)     Value "TOTAL PAGES: ".
+ 03   TL-Page-Count         Pic ZZZ9.
+
+ Procedure Division.
+*> ---------------------------------------------------------------
+*> Main-Routine - sort Tenant-Master by Last-Name and print the
+*> rent roll via the sort output procedure below.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Perform 1000-Initialize-Routine.
+     Sort Sort-Work-File
+         On Ascending Key SW-Last-Name
+         Using Tenant-Master
+         Output Procedure Is 2000-Print-Sorted-Tenants.
+     Perform 9999-Terminate-Routine.
+     Stop Run.
+
+*> ---------------------------------------------------------------
+*> 1000-Initialize-Routine - open the report file.  Tenant-Master
+*> is opened and closed by the Sort statement itself.
+*> ---------------------------------------------------------------
+ 1000-Initialize-Routine.
+     Open Output Rent-Roll-Report.
+
+*> ---------------------------------------------------------------
+*> 2000-Print-Sorted-Tenants - sort output procedure.  Returns each
+*> sorted record in turn and prints it, then prints the final
+*> control totals once the sort is exhausted.
+*> ---------------------------------------------------------------
+ 2000-Print-Sorted-Tenants.
+     Move "N" To WS-EOF-Switch.
+     Perform 2200-Print-Page-Header.
+     Perform 2010-Return-And-Print Until End-Of-Sort.
+     Perform 2900-Print-Final-Totals.
+
+*> ---------------------------------------------------------------
+*> 2010-Return-And-Print - get the next sorted tenant record and
+*> print it, or set the end switch when the sort is exhausted.
+*> ---------------------------------------------------------------
+ 2010-Return-And-Print.
+     Return Sort-Work-File
+         At End
+             Move "Y" To WS-EOF-Switch
+         Not At End
+             Perform 2100-Print-One-Tenant-Line
+     End-Return.
+
+*> ---------------------------------------------------------------
+*> 2100-Print-One-Tenant-Line - format and print one detail line,
+*> breaking to a new page first if the current page is full, and
+*> add the tenant's rent into the grand-total control total.
+*> ---------------------------------------------------------------
+ 2100-Print-One-Tenant-Line.
+     If WS-Lines-On-Page >= WS-Max-Lines-Per-Page
+         Perform 2200-Print-Page-Header
+     End-If.
+     Move SW-Tenant-Id     To DL-Tenant-Id.
+     Perform 2150-Trim-Name-And-Address-Fields.
+     Move Spaces         To DL-Name.
+     String SW-Last-Name(1:WS-Last-Name-Len) Delimited By Size
+         ", " Delimited By Size
+         SW-First-Name(1:WS-First-Name-Len) Delimited By Size
+         Into DL-Name.
+     Move Spaces         To DL-Address.
+     String SW-ADD1(1:WS-Add1-Len) Delimited By Size
+         " " Delimited By Size
+         SW-City(1:WS-City-Len) Delimited By Size
+         ", " Delimited By Size
+         SW-State(1:WS-State-Len) Delimited By Size
+         " " Delimited By Size
+         SW-Zip(1:WS-Zip-Len) Delimited By Size
+         Into DL-Address.
+     Move SW-Start-Date     To WS-Start-Date-Work.
+     Move WSD-Month         To WSDD-Month.
+     Move WSD-Day         To WSDD-Day.
+     Move WSD-Year         To WSDD-Year.
+     Move WS-Start-Date-Display To DL-Start-Date.
+     Move SW-Rent-Amt     To DL-Rent-Amt.
+     Write Report-Line From Detail-Line After Advancing 1 Line.
+     Add 1 To WS-Lines-On-Page.
+     Add SW-Rent-Amt To WS-Grand-Total-Rent.
+
+*> ---------------------------------------------------------------
+*> 2150-Trim-Name-And-Address-Fields - DELIMITED BY SPACE stops at
+*> the first embedded space, so a two-word last name or a street
+*> address would be cut short; trim trailing spaces off each field
+*> instead and STRING the trimmed pieces DELIMITED BY SIZE below.
+*> ---------------------------------------------------------------
+ 2150-Trim-Name-And-Address-Fields.
+     Move 25 To WS-Trim-Max.
+     Call "TrimFld" Using SW-Last-Name, WS-Trim-Max, WS-Last-Name-Len.
+     Call "TrimFld" Using SW-First-Name, WS-Trim-Max, WS-First-Name-Len.
+     Move 50 To WS-Trim-Max.
+     Call "TrimFld" Using SW-ADD1, WS-Trim-Max, WS-Add1-Len.
+     Move 20 To WS-Trim-Max.
+     Call "TrimFld" Using SW-City, WS-Trim-Max, WS-City-Len.
+     Move 2  To WS-Trim-Max.
+     Call "TrimFld" Using SW-State, WS-Trim-Max, WS-State-Len.
+     Move 10 To WS-Trim-Max.
+     Call "TrimFld" Using SW-Zip, WS-Trim-Max, WS-Zip-Len.
+
+*> ---------------------------------------------------------------
+*> 2200-Print-Page-Header - start a new page: bump the page number,
+*> print the title and column heading lines, and reset the line
+*> count for the new page.
+*> ---------------------------------------------------------------
+ 2200-Print-Page-Header.
+     Add 1 To WS-Page-Number.
+     Move WS-Page-Number To HL1-Page-No.
+     Write Report-Line From Heading-Line-1 After Advancing Page.
+     Write Report-Line From Heading-Line-2 After Advancing 1 Line.
+     Move Zero To WS-Lines-On-Page.
+
+*> ---------------------------------------------------------------
+*> 2900-Print-Final-Totals - print the grand-total rent and page
+*> count after the last tenant has been printed.
+*> ---------------------------------------------------------------
+ 2900-Print-Final-Totals.
+     Move WS-Grand-Total-Rent To TL-Grand-Total.
+     Move WS-Page-Number     To TL-Page-Count.
+     Write Report-Line From Total-Line After Advancing 2 Lines.
+
+*> ---------------------------------------------------------------
+*> 9999-Terminate-Routine - close the report file and return.
+*> ---------------------------------------------------------------
+ 9999-Terminate-Routine.
+     Close Rent-Roll-Report.
