@@ -0,0 +1,17 @@
+//BATCHMNT JOB (ACCTNO),'TENANT MAINT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT TENANT MAINTENANCE RUN.                            *
+//* APPLIES THE DAY'S ADD/CHANGE/DELETE TRANSACTIONS ON TENTRAN   *
+//* TO TENMAST.  IF THIS STEP ABENDS, RESUBMIT THE JOB UNCHANGED: *
+//* BATCHMNT READS ITS LAST CHECKPOINT FROM BMCKPT AND SKIPS THE  *
+//* TRANSACTIONS A PRIOR RUN ALREADY APPLIED.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BATCHMNT
+//TENTRAN  DD DSN=PROD.TENANT.TRANS.DAILY,DISP=SHR
+//TENMAST  DD DSN=PROD.TENANT.MASTER,DISP=SHR
+//TENCTL   DD DSN=PROD.TENANT.CONTROL,DISP=SHR
+//ADDRHIST DD DSN=PROD.TENANT.ADDRHIST,DISP=SHR
+//AUDITLOG DD DSN=PROD.TENANT.AUDITLOG,DISP=MOD
+//BMCKPT   DD DSN=PROD.TENANT.BMCKPT,DISP=SHR
+//BATCHMNT DD SYSOUT=*
