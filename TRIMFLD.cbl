@@ -0,0 +1,54 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  TrimFld.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  Common trailing-space trim
+*>                   routine, called wherever a name or address
+*>                   field is STRINGed onto a report or statement
+*>                   line - DELIMITED BY SPACE truncates at the
+*>                   *first* embedded space (e.g. "VAN DYKE" or
+*>                   "123 MAIN STREET"), so the caller must trim
+*>                   trailing spaces itself and STRING the result
+*>                   DELIMITED BY SIZE instead.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Data Division.
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   WS-Scan-Position     Pic 9(3)     Value Zero.
+
+ Linkage Section.
+ 01   TF-Source         Pic X(50).
+ 01   TF-Max-Length         Pic 9(3).
+ 01   TF-Trimmed-Length     Pic 9(3).
+
+ Procedure Division Using TF-Source, TF-Max-Length, TF-Trimmed-Length.
+*> ---------------------------------------------------------------
+*> Main-Routine - scan TF-Source backward from TF-Max-Length to
+*> find the last non-space character; TF-Trimmed-Length comes back
+*> as that position so the caller can reference-modify the field as
+*> TF-Source(1:TF-Trimmed-Length) with its trailing pad spaces gone
+*> and any embedded spaces left intact.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Move TF-Max-Length To WS-Scan-Position.
+     Perform 1000-Scan-Backward
+         Until WS-Scan-Position = 1
+             Or TF-Source(WS-Scan-Position:1) Not = Space.
+     Move WS-Scan-Position To TF-Trimmed-Length.
+     Goback.
+
+*> ---------------------------------------------------------------
+*> 1000-Scan-Backward - step one position toward the front of the
+*> field.
+*> ---------------------------------------------------------------
+ 1000-Scan-Backward.
+     Subtract 1 From WS-Scan-Position.
