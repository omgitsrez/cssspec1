@@ -0,0 +1,143 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  EditTran.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  Common field-edit routine
+*>                   for the tenant Phone-No, Start-Date and
+*>                   Rent-Amt fields, called from DataEntryScr and
+*>                   from the overnight batch maintenance driver so
+*>                   both apply the same edits.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Data Division.
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   WS-Max-Day         Pic 9(2)     Value Zero.
+ 03   WS-Leap-Switch         Pic X(1)     Value "N".
+     88   Is-Leap-Year         Value "Y".
+ 03   WS-Divide-Quotient     Pic 9(4)     Value Zero.
+ 03   WS-Year-Rem-4         Pic 9(4)     Value Zero.
+ 03   WS-Year-Rem-100         Pic 9(4)     Value Zero.
+ 03   WS-Year-Rem-400         Pic 9(4)     Value Zero.
+
+ 77   WS-Rent-Ceiling         Pic 9(4)v99     Value 5000.00.
+
+ Linkage Section.
+ 01   ET-Phone-No         Pic X(7).
+ 01   ET-Start-Date.
+ 03   ET-CC-Year         Pic 9(4).
+ 03   ET-Month         Pic 9(2).
+ 03   ET-Day             Pic 9(2).
+ 01   ET-Rent-Amt         Pic 9(4)v99.
+ 01   ET-Return-Code         Pic 9(2).
+ 01   ET-Error-Message     Pic X(40).
+
+ Procedure Division Using ET-Phone-No, ET-Start-Date, ET-Rent-Amt,
+     ET-Return-Code, ET-Error-Message.
+*> ---------------------------------------------------------------
+*> Main-Routine - validate each field in turn, stopping at the
+*> first one found in error so the caller gets a single message.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Move Zero   To ET-Return-Code.
+     Move Spaces To ET-Error-Message.
+     Perform 1000-Edit-Phone-Number.
+     If ET-Return-Code = Zero
+         Perform 2000-Edit-Start-Date
+     End-If.
+     If ET-Return-Code = Zero
+         Perform 3000-Edit-Rent-Amount
+     End-If.
+     Goback.
+
+*> ---------------------------------------------------------------
+*> 1000-Edit-Phone-Number - Phone-No must be 7 numeric digits.
+*> ---------------------------------------------------------------
+ 1000-Edit-Phone-Number.
+     If ET-Phone-No Is Not Numeric
+         Move 10 To ET-Return-Code
+         Move "PHONE NUMBER MUST BE 7 NUMERIC DIGITS"
+             To ET-Error-Message
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2000-Edit-Start-Date - Start-Date must be a real calendar date.
+*> ---------------------------------------------------------------
+ 2000-Edit-Start-Date.
+     If ET-Month < 1 Or ET-Month > 12
+         Move 20 To ET-Return-Code
+         Move "START DATE IS NOT A VALID CALENDAR DATE"
+             To ET-Error-Message
+     Else
+         Perform 2100-Determine-Max-Day
+         If ET-Day < 1 Or ET-Day > WS-Max-Day
+             Move 20 To ET-Return-Code
+             Move "START DATE IS NOT A VALID CALENDAR DATE"
+                 To ET-Error-Message
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2100-Determine-Max-Day - highest valid day number for the
+*> requested month, taking leap years into account for February.
+*> ---------------------------------------------------------------
+ 2100-Determine-Max-Day.
+     Evaluate ET-Month
+         When 1  When 3  When 5  When 7  When 8  When 10  When 12
+             Move 31 To WS-Max-Day
+         When 4  When 6  When 9  When 11
+             Move 30 To WS-Max-Day
+         When 2
+             Perform 2200-Determine-Leap-Year
+             If Is-Leap-Year
+                 Move 29 To WS-Max-Day
+             Else
+                 Move 28 To WS-Max-Day
+             End-If
+     End-Evaluate.
+
+*> ---------------------------------------------------------------
+*> 2200-Determine-Leap-Year - standard Gregorian leap year test.
+*> ---------------------------------------------------------------
+ 2200-Determine-Leap-Year.
+     Move "N" To WS-Leap-Switch.
+     Divide ET-CC-Year By 4 Giving WS-Divide-Quotient
+         Remainder WS-Year-Rem-4.
+     If WS-Year-Rem-4 = 0
+         Divide ET-CC-Year By 100 Giving WS-Divide-Quotient
+             Remainder WS-Year-Rem-100
+         If WS-Year-Rem-100 = 0
+             Divide ET-CC-Year By 400 Giving WS-Divide-Quotient
+                 Remainder WS-Year-Rem-400
+             If WS-Year-Rem-400 = 0
+                 Move "Y" To WS-Leap-Switch
+             End-If
+         Else
+             Move "Y" To WS-Leap-Switch
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 3000-Edit-Rent-Amount - Rent-Amt may not be zero and may not be
+*> over the ceiling allowed for a single unit.
+*> ---------------------------------------------------------------
+ 3000-Edit-Rent-Amount.
+     If ET-Rent-Amt = Zero
+         Move 30 To ET-Return-Code
+         Move "RENT AMOUNT MAY NOT BE ZERO"
+             To ET-Error-Message
+     Else
+         If ET-Rent-Amt > WS-Rent-Ceiling
+             Move 30 To ET-Return-Code
+             Move "RENT AMOUNT EXCEEDS MAXIMUM ALLOWED"
+                 To ET-Error-Message
+         End-If
+     End-If.
