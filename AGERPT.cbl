@@ -0,0 +1,402 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  AgeRpt.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  Delinquency aging report -
+*>                   one line per tenant with an outstanding
+*>                   balance, aged off the date of the tenant's
+*>                   most recent Billed ledger entry, plus bucket
+*>                   and grand control totals.
+*> 2026-08-09  RWC   Tenant name now trims trailing spaces through
+*>                   TrimFld and STRINGs DELIMITED BY SIZE instead
+*>                   of DELIMITED BY SPACE, which was dropping
+*>                   everything after the first embedded space in
+*>                   a two-word last or first name.
+*> 2026-08-09  RWC   Aging off the tenant's most recent Billed entry
+*>                   showed a chronically delinquent tenant as
+*>                   CURRENT the moment any later period was billed,
+*>                   even with older periods still unpaid.  Now
+*>                   tracks each tenant's unpaid Billed entries in
+*>                   date order and applies each Payment entry
+*>                   against the oldest one first, the same way a
+*>                   real open-item ledger would, and ages off the
+*>                   oldest Billed entry still carrying a balance.
+*>                   The open-item table holds 60 unresolved Billed
+*>                   entries per tenant; a tenant with more than 60
+*>                   unpaid periods simply will not occur in normal
+*>                   operation, but if it ever does, entries beyond
+*>                   the 60th are dropped from aging rather than
+*>                   abending the run.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Input-Output Section.
+ File-Control.
+     Select Tenant-Ledger Assign To "TENLEDG"
+         Organization Is Indexed
+         Access Mode Is Sequential
+         Record Key Is LG-Key
+         File Status Is Tenant-Ledger-Status.
+     Select Tenant-Master Assign To "TENMAST"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is TM-Tenant-Id
+         File Status Is Tenant-Master-Status.
+     Select Aging-Report Assign To "AGERPT"
+         Organization Is Line Sequential
+         File Status Is Aging-Report-Status.
+
+ Data Division.
+ File Section.
+ FD  Tenant-Ledger.
+ Copy LEDGREC.
+
+ FD  Tenant-Master.
+ Copy TENREC.
+
+ FD  Aging-Report.
+ 01   Report-Line         Pic X(100).
+
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   Tenant-Ledger-Status     Pic X(2)     Value "00".
+ 03   Tenant-Master-Status     Pic X(2)     Value "00".
+ 03   Aging-Report-Status     Pic X(2)     Value "00".
+ 03   WS-EOF-Switch         Pic X(1)     Value "N".
+     88   End-Of-Ledger         Value "Y".
+ 03   WS-First-Tenant-Switch     Pic X(1)     Value "Y".
+     88   First-Tenant-In-Run     Value "Y".
+ 03   WS-Current-Tenant-Id     Pic X(6)     Value Spaces.
+ 03   WS-Tenant-Balance     Pic S9(6)v99     Value Zero.
+ 03   WS-Last-Billed-Date     Pic 9(8)     Value Zero.
+ 03   WS-Oldest-Billed-Date     Pic 9(8)     Value Zero.
+ 03   WS-Days-Past-Due     Pic S9(5)     Value Zero.
+ 03   WS-Open-Front         Pic 9(4)     Value Zero.
+ 03   WS-Open-Count         Pic 9(4)     Value Zero.
+ 03   WS-Open-Idx         Pic 9(4)     Value Zero.
+ 03   WS-Apply-Amt         Pic S9(6)v99     Value Zero.
+ 03   WS-Open-Found-Switch     Pic X(1)     Value "N".
+     88   Oldest-Open-Item-Found     Value "Y".
+ 03   WS-Tenant-Name         Pic X(50)     Value Spaces.
+ 03   WS-Trim-Max         Pic 9(3)     Value Zero.
+ 03   WS-Last-Name-Len     Pic 9(3)     Value Zero.
+ 03   WS-First-Name-Len     Pic 9(3)     Value Zero.
+ 03   WS-Report-Count     Pic 9(6)     Value Zero.
+ 03   WS-Total-Current     Pic S9(8)v99     Value Zero.
+ 03   WS-Total-30         Pic S9(8)v99     Value Zero.
+ 03   WS-Total-60         Pic S9(8)v99     Value Zero.
+ 03   WS-Total-90         Pic S9(8)v99     Value Zero.
+ 03   WS-Grand-Total         Pic S9(8)v99     Value Zero.
+
+ 01   WS-Today-Date-Work         Pic 9(8)     Value Zero.
+
+ 01   WS-Date-For-JDN         Pic 9(8)     Value Zero.
+ 01   WS-Date-For-JDN-Parts Redefines WS-Date-For-JDN.
+ 03   JDN-Year             Pic 9(4).
+ 03   JDN-Month             Pic 9(2).
+ 03   JDN-Day             Pic 9(2).
+ 01   WS-JDN-A             Pic 9(4)     Comp     Value Zero.
+ 01   WS-JDN-Y             Pic 9(8)     Comp     Value Zero.
+ 01   WS-JDN-M             Pic 9(4)     Comp     Value Zero.
+ 01   WS-JDN-Result         Pic 9(8)     Comp     Value Zero.
+ 01   WS-JDN-Today         Pic 9(8)     Comp     Value Zero.
+ 01   WS-JDN-Billed         Pic 9(8)     Comp     Value Zero.
+
+ 01   WS-Open-Billed-Table.
+ 03   OB-Entry Occurs 60 Times.
+     05   OB-Date         Pic 9(8).
+     05   OB-Amount         Pic S9(6)v99.
+
+ 01   Heading-Line-1.
+ 03   Filler             Pic X(32) Value "TENANT DELINQUENCY AGING REPORT".
+
+ 01   Heading-Line-2.
+ 03   HL2-Id-Label         Pic X(8)     Value "TEN ID".
+ 03   HL2-Name-Label         Pic X(26)     Value "TENANT NAME".
+ 03   HL2-Current-Label     Pic X(12)     Value "CURRENT".
+ 03   HL2-30-Label         Pic X(12)     Value "30 DAYS".
+ 03   HL2-60-Label         Pic X(12)     Value "60 DAYS".
+ 03   HL2-90-Label         Pic X(12)     Value "90+ DAYS".
+
+ 01   Detail-Line.
+ 03   DL-Tenant-Id         Pic X(6).
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   DL-Name             Pic X(26).
+ 03   DL-Current         Pic Z,ZZZ.99.
+ 03   Filler             Pic X(3)     Value Spaces.
+ 03   DL-30             Pic Z,ZZZ.99.
+ 03   Filler             Pic X(3)     Value Spaces.
+ 03   DL-60             Pic Z,ZZZ.99.
+ 03   Filler             Pic X(3)     Value Spaces.
+ 03   DL-90             Pic Z,ZZZ.99.
+
+ 01   Total-Line.
+ 03   Filler             Pic X(14) Value "TOTALS:".
+ 03   TL-Current         Pic Z,ZZZ,ZZZ.99.
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   TL-30             Pic Z,ZZZ,ZZZ.99.
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   TL-60             Pic Z,ZZZ,ZZZ.99.
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   TL-90             Pic Z,ZZZ,ZZZ.99.
+
+ 01   Grand-Total-Line.
+ 03   Filler             Pic X(20) Value "TOTAL PAST DUE: ".
+ 03   GT-Grand-Total         Pic ZZ,ZZZ,ZZZ.99.
+
+ Procedure Division.
+*> ---------------------------------------------------------------
+*> Main-Routine - read the ledger, keyed Tenant-Id then Sequence-
+*> No, and print one aging line per tenant as each tenant's group
+*> of entries is finished.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Perform 1000-Initialize-Routine.
+     Perform 2000-Process-One-Entry Until End-Of-Ledger.
+     If Not First-Tenant-In-Run
+         Perform 2500-Print-Tenant-Line
+     End-If.
+     Perform 2900-Print-Final-Totals.
+     Perform 9999-Terminate-Routine.
+     Stop Run.
+
+*> ---------------------------------------------------------------
+*> 1000-Initialize-Routine - open the files, print the report
+*> heading and prime the read of the ledger.
+*> ---------------------------------------------------------------
+ 1000-Initialize-Routine.
+     Open Input Tenant-Ledger.
+     Open Input Tenant-Master.
+     Open Output Aging-Report.
+     Accept WS-Today-Date-Work From Date YYYYMMDD.
+     Write Report-Line From Heading-Line-1.
+     Write Report-Line From Heading-Line-2 After Advancing 2 Lines.
+     Read Tenant-Ledger
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2000-Process-One-Entry - accumulate the current ledger entry
+*> into the running balance and last-billed-date for its tenant;
+*> when the next entry belongs to a different tenant, print the
+*> tenant just finished before starting the new one.
+*> ---------------------------------------------------------------
+ 2000-Process-One-Entry.
+     If First-Tenant-In-Run
+         Move "N"         To WS-First-Tenant-Switch
+         Move LG-Tenant-Id     To WS-Current-Tenant-Id
+         Move Zero         To WS-Tenant-Balance
+         Move Zero         To WS-Last-Billed-Date
+         Perform 2030-Reset-Open-Billed-Table
+     Else
+         If LG-Tenant-Id Not = WS-Current-Tenant-Id
+             Perform 2500-Print-Tenant-Line
+             Move LG-Tenant-Id To WS-Current-Tenant-Id
+             Move Zero     To WS-Tenant-Balance
+             Move Zero     To WS-Last-Billed-Date
+             Perform 2030-Reset-Open-Billed-Table
+         End-If
+     End-If.
+     Move LG-Balance To WS-Tenant-Balance.
+     If LG-Type-Is-Billed
+         Move LG-Entry-Date To WS-Last-Billed-Date
+         Perform 2040-Add-Open-Billed-Entry
+     End-If.
+     If LG-Type-Is-Payment
+         Perform 2050-Apply-Payment-To-Open-Items
+     End-If.
+     Read Tenant-Ledger
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2030-Reset-Open-Billed-Table - clear the open-item table when a
+*> new tenant's group of ledger entries starts.
+*> ---------------------------------------------------------------
+ 2030-Reset-Open-Billed-Table.
+     Move Zero To WS-Open-Front.
+     Move Zero To WS-Open-Count.
+
+*> ---------------------------------------------------------------
+*> 2040-Add-Open-Billed-Entry - push the current Billed entry onto
+*> the back of the tenant's open-item table.  Entries past the
+*> table's 60-entry capacity are not tracked for aging, but the
+*> tenant's running balance above still reflects them.
+*> ---------------------------------------------------------------
+ 2040-Add-Open-Billed-Entry.
+     If WS-Open-Count < 60
+         Add 1 To WS-Open-Count
+         Move LG-Entry-Date To OB-Date(WS-Open-Count)
+         Move LG-Amount     To OB-Amount(WS-Open-Count)
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2050-Apply-Payment-To-Open-Items - a Payment entry's LG-Amount is
+*> stored negative; apply the payment against the oldest open
+*> Billed entry first, then the next oldest, until the payment is
+*> used up or there are no more open entries.
+*> ---------------------------------------------------------------
+ 2050-Apply-Payment-To-Open-Items.
+     Compute WS-Apply-Amt = Zero - LG-Amount.
+     Perform 2055-Apply-To-Oldest-Open-Item
+         Until WS-Apply-Amt Not > Zero
+             Or WS-Open-Front >= WS-Open-Count.
+
+*> ---------------------------------------------------------------
+*> 2055-Apply-To-Oldest-Open-Item - reduce the oldest still-open
+*> Billed entry by as much of the payment as it will absorb; when
+*> it reaches zero, advance the front pointer past it.
+*> ---------------------------------------------------------------
+ 2055-Apply-To-Oldest-Open-Item.
+     If WS-Apply-Amt >= OB-Amount(WS-Open-Front + 1)
+         Compute WS-Apply-Amt =
+             WS-Apply-Amt - OB-Amount(WS-Open-Front + 1)
+         Move Zero To OB-Amount(WS-Open-Front + 1)
+         Add 1 To WS-Open-Front
+     Else
+         Compute OB-Amount(WS-Open-Front + 1) =
+             OB-Amount(WS-Open-Front + 1) - WS-Apply-Amt
+         Move Zero To WS-Apply-Amt
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2500-Print-Tenant-Line - the tenant in WS-Current-Tenant-Id has
+*> no more entries; if there is still a balance owed, age it off
+*> the tenant's last Billed date and print one detail line.
+*> ---------------------------------------------------------------
+ 2500-Print-Tenant-Line.
+     If WS-Tenant-Balance > Zero
+         Perform 2505-Determine-Oldest-Open-Date
+         Perform 2510-Look-Up-Tenant-Name
+         Perform 2520-Compute-Days-Past-Due
+         Move Spaces     To Detail-Line
+         Move Zero     To DL-Current DL-30 DL-60 DL-90
+         Move WS-Current-Tenant-Id To DL-Tenant-Id
+         Move WS-Tenant-Name     To DL-Name
+         Evaluate True
+             When WS-Days-Past-Due < 30
+                 Move WS-Tenant-Balance To DL-Current
+                 Add WS-Tenant-Balance To WS-Total-Current
+             When WS-Days-Past-Due < 60
+                 Move WS-Tenant-Balance To DL-30
+                 Add WS-Tenant-Balance To WS-Total-30
+             When WS-Days-Past-Due < 90
+                 Move WS-Tenant-Balance To DL-60
+                 Add WS-Tenant-Balance To WS-Total-60
+             When Other
+                 Move WS-Tenant-Balance To DL-90
+                 Add WS-Tenant-Balance To WS-Total-90
+         End-Evaluate
+         Add WS-Tenant-Balance To WS-Grand-Total
+         Add 1 To WS-Report-Count
+         Write Report-Line From Detail-Line
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2505-Determine-Oldest-Open-Date - the tenant's open-item table
+*> tracks unpaid Billed entries oldest first; the one at the front
+*> is the oldest still carrying a balance, so that is the date the
+*> report ages off.  If the table is empty (or overflowed, per the
+*> 60-entry limit noted above) fall back to the last Billed date.
+*> ---------------------------------------------------------------
+ 2505-Determine-Oldest-Open-Date.
+     Move WS-Last-Billed-Date To WS-Oldest-Billed-Date.
+     Move "N" To WS-Open-Found-Switch.
+     Move WS-Open-Front To WS-Open-Idx.
+     Perform 2507-Search-For-Oldest-Open-Item
+         Until Oldest-Open-Item-Found Or WS-Open-Idx >= WS-Open-Count.
+
+*> ---------------------------------------------------------------
+*> 2507-Search-For-Oldest-Open-Item - step through the open-item
+*> table from the front; the first entry still carrying a balance
+*> is the oldest unresolved Billed date, so save it and quit.
+*> ---------------------------------------------------------------
+ 2507-Search-For-Oldest-Open-Item.
+     If OB-Amount(WS-Open-Idx + 1) > Zero
+         Move OB-Date(WS-Open-Idx + 1) To WS-Oldest-Billed-Date
+         Move "Y" To WS-Open-Found-Switch
+     Else
+         Add 1 To WS-Open-Idx
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2510-Look-Up-Tenant-Name - read Tenant-Master for the tenant's
+*> name to print alongside the Tenant-Id; leave it blank if the
+*> tenant has since been removed from Tenant-Master.
+*> ---------------------------------------------------------------
+ 2510-Look-Up-Tenant-Name.
+     Move Spaces To WS-Tenant-Name.
+     Move WS-Current-Tenant-Id To TM-Tenant-Id.
+     Read Tenant-Master
+         Invalid Key
+             Continue
+         Not Invalid Key
+             Move 25 To WS-Trim-Max
+             Call "TrimFld" Using TM-Last-Name, WS-Trim-Max,
+                 WS-Last-Name-Len
+             Call "TrimFld" Using TM-First-Name, WS-Trim-Max,
+                 WS-First-Name-Len
+             String TM-Last-Name(1:WS-Last-Name-Len) Delimited By Size
+                 ", " Delimited By Size
+                 TM-First-Name(1:WS-First-Name-Len) Delimited By Size
+                 Into WS-Tenant-Name
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2520-Compute-Days-Past-Due - turn today's date and the tenant's
+*> oldest unresolved Billed date each into a Julian day number so
+*> the number of calendar days between them can be found by plain
+*> subtraction, regardless of how many months or years apart they
+*> fall.
+*> ---------------------------------------------------------------
+ 2520-Compute-Days-Past-Due.
+     Move WS-Today-Date-Work To WS-Date-For-JDN.
+     Perform 2530-Compute-Julian-Day.
+     Move WS-JDN-Result     To WS-JDN-Today.
+     Move WS-Oldest-Billed-Date To WS-Date-For-JDN.
+     Perform 2530-Compute-Julian-Day.
+     Move WS-JDN-Result     To WS-JDN-Billed.
+     Compute WS-Days-Past-Due = WS-JDN-Today - WS-JDN-Billed.
+
+*> ---------------------------------------------------------------
+*> 2530-Compute-Julian-Day - standard Gregorian-calendar-to-Julian-
+*> day-number conversion for the date staged in WS-Date-For-JDN.
+*> ---------------------------------------------------------------
+ 2530-Compute-Julian-Day.
+     Compute WS-JDN-A = (14 - JDN-Month) / 12.
+     Compute WS-JDN-Y = JDN-Year + 4800 - WS-JDN-A.
+     Compute WS-JDN-M = JDN-Month + (12 * WS-JDN-A) - 3.
+     Compute WS-JDN-Result =
+         JDN-Day + ((153 * WS-JDN-M + 2) / 5) + (365 * WS-JDN-Y)
+         + (WS-JDN-Y / 4) - (WS-JDN-Y / 100) + (WS-JDN-Y / 400)
+         - 32045.
+
+*> ---------------------------------------------------------------
+*> 2900-Print-Final-Totals - print the bucket totals and grand
+*> total past due once every tenant has been processed.
+*> ---------------------------------------------------------------
+ 2900-Print-Final-Totals.
+     Move WS-Total-Current     To TL-Current.
+     Move WS-Total-30         To TL-30.
+     Move WS-Total-60         To TL-60.
+     Move WS-Total-90         To TL-90.
+     Move WS-Grand-Total     To GT-Grand-Total.
+     Write Report-Line From Spaces.
+     Write Report-Line From Total-Line.
+     Write Report-Line From Spaces.
+     Write Report-Line From Grand-Total-Line.
+
+*> ---------------------------------------------------------------
+*> 9999-Terminate-Routine - close the files and return.
+*> ---------------------------------------------------------------
+ 9999-Terminate-Routine.
+     Close Tenant-Ledger.
+     Close Tenant-Master.
+     Close Aging-Report.
