@@ -0,0 +1,17 @@
+*> GLEXREC - General Ledger Extract record layout.
+*> One record per debit or credit line posted to the general
+*> ledger feed from the tenant ledger; a Billed or Payment ledger
+*> entry produces a balanced pair of these (one debit, one
+*> credit).
+*> 2026-08-09  Original version.
+ 01   GL-Extract-Record.
+ 03   GL-Tenant-Id         Pic X(6).
+ 03   GL-Property-Code     Pic X(4).
+ 03   GL-Account-Code     Pic X(6).
+ 03   GL-Posting-Date     Pic 9(8).
+ 03   GL-Debit-Credit     Pic X(1).
+     88   GL-Is-Debit         Value "D".
+     88   GL-Is-Credit         Value "C".
+ 03   GL-Amount         Pic 9(8)v99.
+ 03   GL-Description         Pic X(30).
+ 03   Filler             Pic X(10).
