@@ -0,0 +1,25 @@
+*> ADDRREC - Address-History record layout.
+*> One record per address a tenant has been on file with, keyed by
+*> Tenant-Id and the date the address became effective, so a prior
+*> (e.g. forwarding) address can still be looked up after a move.
+*> 2026-08-09  Original version.
+*> 2026-08-09  Added AH-Seq-No to the key.  Effective-Date alone is
+*>             only day granularity, so a tenant with two address
+*>             history events on the same day (e.g. Change followed
+*>             same day by Move-Out) collided on the key and the
+*>             second Write silently lost the record; the caller
+*>             tries successive sequence numbers until one writes.
+ 01   Address-History-Record.
+ 03   AH-Key.
+     05   AH-Tenant-Id     Pic X(6).
+     05   AH-Effective-Date Pic 9(8).
+     05   AH-Seq-No     Pic 9(2).
+ 03   AH-ADD1         Pic X(50).
+ 03   AH-City         Pic X(20).
+ 03   AH-State         Pic X(2).
+ 03   AH-Zip         Pic X(10).
+ 03   AH-Reason-Code     Pic X(1).
+     88   AH-Reason-Is-Original     Value "O".
+     88   AH-Reason-Is-Change     Value "C".
+     88   AH-Reason-Is-Move-Out     Value "M".
+ 03   Filler         Pic X(08).
