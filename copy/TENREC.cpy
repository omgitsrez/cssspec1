@@ -0,0 +1,17 @@
+*> TENREC - Tenant Master record layout.
+*> One record per tenant, keyed by Tenant-Id.
+*> 2026-08-09  Added to support persistence of the data entry screen.
+*> 2026-08-09  Added City/State/Zip - current address only; prior
+*>             addresses are kept in ADDRREC (Address-History).
+ 01   Tenant-Master-Record.
+ 03   TM-Tenant-Id     Pic X(6).
+ 03   TM-Last-Name     Pic X(25).
+ 03   TM-First-Name     Pic X(25).
+ 03   TM-ADD1         Pic X(50).
+ 03   TM-City         Pic X(20).
+ 03   TM-State         Pic X(2).
+ 03   TM-Zip         Pic X(10).
+ 03   TM-PhoneNo     Pic X(7).
+ 03   TM-Start-Date     Pic 9(8).
+ 03   TM-Rent-Amt     Pic 9(4)v99.
+ 03   Filler         Pic X(20).
