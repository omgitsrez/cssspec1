@@ -0,0 +1,20 @@
+*> CKPTREC - Batch Maintenance Checkpoint record layout.
+*> A single record, keyed by the constant CK-Key, recording how far
+*> the overnight maintenance run has gotten so a restart after an
+*> abend can skip the transactions already applied.
+*> 2026-08-09  Original version.
+*> 2026-08-09  Added CK-Run-Complete.  It is only set to "Y" on the
+*>             checkpoint written after the last transaction on the
+*>             file, so a restart can tell "prior run finished
+*>             cleanly, start over at zero" apart from "prior run
+*>             stopped mid-file, resume from CK-Last-Trans-Count"
+*>             without relying on CK-Checkpoint-Date, which breaks
+*>             when a restart happens to land after midnight.
+ 01   Checkpoint-Record.
+ 03   CK-Key             Pic X(6).
+ 03   CK-Last-Trans-Count     Pic 9(8).
+ 03   CK-Last-Tenant-Id     Pic X(6).
+ 03   CK-Checkpoint-Date     Pic 9(8).
+ 03   CK-Checkpoint-Time     Pic 9(6).
+ 03   CK-Run-Complete     Pic X(1)     Value "N".
+ 03   Filler             Pic X(09).
