@@ -0,0 +1,17 @@
+*> LEDGREC - Tenant Ledger record layout.
+*> One record per billed or paid entry against a tenant, keyed by
+*> Tenant-Id and an ever-increasing Sequence-No so entries for a
+*> tenant read back in the order they were posted.
+*> 2026-08-09  Original version.
+ 01   Ledger-Record.
+ 03   LG-Key.
+     05   LG-Tenant-Id     Pic X(6).
+     05   LG-Sequence-No     Pic 9(6).
+ 03   LG-Entry-Date         Pic 9(8).
+ 03   LG-Entry-Type         Pic X(1).
+     88   LG-Type-Is-Billed     Value "B".
+     88   LG-Type-Is-Payment     Value "P".
+ 03   LG-Amount         Pic S9(6)v99.
+ 03   LG-Balance         Pic S9(6)v99.
+ 03   LG-Reference         Pic X(10).
+ 03   Filler             Pic X(20).
