@@ -0,0 +1,10 @@
+*> PAYREC - Payment Transaction record layout.
+*> One record per payment received against a tenant's ledger, read
+*> sequentially by PayApply.
+*> 2026-08-09  Original version.
+ 01   Payment-Trans-Record.
+ 03   PT-Tenant-Id         Pic X(6).
+ 03   PT-Payment-Date     Pic 9(8).
+ 03   PT-Payment-Amt         Pic 9(6)v99.
+ 03   PT-Check-No         Pic X(10).
+ 03   Filler             Pic X(20).
