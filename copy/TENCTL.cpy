@@ -0,0 +1,8 @@
+*> TENCTL - Tenant Master control record layout.
+*> Single record (key CTRL01) holding the last Tenant-Id sequence
+*> number issued, so the data entry screen and the overnight batch
+*> maintenance driver mint new Tenant-Ids without colliding.
+*> 2026-08-09  Original version.
+ 01  Tenant-Control-Record.
+     03  CT-Key           Pic X(6).
+     03  CT-Last-Seq        Pic 9(6).
