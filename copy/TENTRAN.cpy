@@ -0,0 +1,20 @@
+*> TENTRAN - Tenant Maintenance Transaction record layout.
+*> One record per Add, Change or Delete to be applied to Tenant-
+*> Master by the overnight batch maintenance driver.
+*> 2026-08-09  Original version.
+ 01   Maintenance-Trans-Record.
+ 03   MT-Function-Code     Pic X(1).
+     88   MT-Function-Is-Add     Value "A".
+     88   MT-Function-Is-Change     Value "C".
+     88   MT-Function-Is-Delete     Value "D".
+ 03   MT-Tenant-Id         Pic X(6).
+ 03   MT-Last-Name         Pic X(25).
+ 03   MT-First-Name         Pic X(25).
+ 03   MT-ADD1             Pic X(50).
+ 03   MT-City             Pic X(20).
+ 03   MT-State             Pic X(2).
+ 03   MT-Zip             Pic X(10).
+ 03   MT-PhoneNo         Pic X(7).
+ 03   MT-Start-Date         Pic 9(8).
+ 03   MT-Rent-Amt         Pic 9(4)v99.
+ 03   Filler             Pic X(20).
