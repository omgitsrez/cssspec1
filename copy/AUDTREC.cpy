@@ -0,0 +1,35 @@
+*> AUDTREC - Audit Log record layout.
+*> One record per Add, Change or Delete against Tenant-Master,
+*> carrying the before and after images of the fields that can
+*> change so a prior value can always be traced back.
+*> 2026-08-09  Original version.
+ 01   Audit-Log-Record.
+ 03   AL-Log-Date         Pic 9(8).
+ 03   AL-Log-Time         Pic 9(6).
+ 03   AL-Operator-Id         Pic X(8).
+ 03   AL-Function-Code     Pic X(1).
+     88   AL-Function-Is-Add     Value "A".
+     88   AL-Function-Is-Change     Value "C".
+     88   AL-Function-Is-Delete     Value "D".
+ 03   AL-Tenant-Id         Pic X(6).
+ 03   AL-Before-Image.
+     05   AL-Before-Last-Name     Pic X(25).
+     05   AL-Before-First-Name     Pic X(25).
+     05   AL-Before-ADD1         Pic X(50).
+     05   AL-Before-City         Pic X(20).
+     05   AL-Before-State         Pic X(2).
+     05   AL-Before-Zip         Pic X(10).
+     05   AL-Before-PhoneNo     Pic X(7).
+     05   AL-Before-Start-Date     Pic 9(8).
+     05   AL-Before-Rent-Amt     Pic 9(4)v99.
+ 03   AL-After-Image.
+     05   AL-After-Last-Name     Pic X(25).
+     05   AL-After-First-Name     Pic X(25).
+     05   AL-After-ADD1         Pic X(50).
+     05   AL-After-City         Pic X(20).
+     05   AL-After-State         Pic X(2).
+     05   AL-After-Zip         Pic X(10).
+     05   AL-After-PhoneNo     Pic X(7).
+     05   AL-After-Start-Date     Pic 9(8).
+     05   AL-After-Rent-Amt     Pic 9(4)v99.
+ 03   Filler             Pic X(10).
