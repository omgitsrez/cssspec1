@@ -0,0 +1,8 @@
+*> LEDCTL - Tenant Ledger control record layout.
+*> Single record (key CTRL01) holding the last Ledger-Sequence-No
+*> issued, so RentBill and PayApply mint unique ledger entry keys
+*> without colliding.
+*> 2026-08-09  Original version.
+ 01   Ledger-Control-Record.
+     03   LC-Key         Pic X(6).
+     03   LC-Last-Seq     Pic 9(6).
