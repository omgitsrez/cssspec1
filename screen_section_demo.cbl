@@ -1,16 +1,179 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
  Identification Division.
  Program-Id.  DataEntryScr.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2024-02-11.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2024-02-11  RWC   Original screen - display/accept only, no file.
+*> 2026-08-09  RWC   Write completed screens to Tenant-Master so
+*>                   tenants keyed in are no longer thrown away.
+*> 2026-08-09  RWC   Added Add/Change/Delete/Inquiry function modes
+*>                   so a tenant already on file can be corrected,
+*>                   removed or looked up instead of only added.
+*> 2026-08-09  RWC   Added field edits (Phone-No, Start-Date,
+*>                   Rent-Amt) via EditTran.  The screen re-displays
+*>                   with an error line until the entry is clean.
+*> 2026-08-09  RWC   Fixed Address line (was bound to PhoneNo),
+*>                   added City/State/Zip, and added Address-History
+*>                   so prior and forwarding addresses are kept.
+*> 2026-08-09  RWC   Added Audit-Log - every Add, Change and Delete
+*>                   now writes a before/after image audit record.
+*> 2026-08-09  RWC   The Start-Date screen field edits Pic
+*>                   99/99/9999, so the operator's keystrokes land
+*>                   in storage Month/Day/Year order, not the
+*>                   YYYYMMDD order EditTran and Tenant-Master
+*>                   expect - EditTran rejected every date and Add
+*>                   and Change looped forever.  Added a conversion
+*>                   each way (screen order to true YYYYMMDD before
+*>                   EditTran/Tenant-Master, true YYYYMMDD back to
+*>                   screen order when an existing tenant is loaded
+*>                   for Change/Inquiry) and used the true value for
+*>                   the Address-History effective date on Add, to
+*>                   match the Change/Delete reasons.  Address-
+*>                   History's key is only day granularity, so a
+*>                   second history event for the same tenant on the
+*>                   same day now tries successive sequence numbers
+*>                   instead of silently failing to write.
+*> 2026-08-09  RWC   Write/Rewrite/Delete against Tenant-Master only
+*>                   displayed a message on Invalid Key and fell
+*>                   through into the Address-History and Audit-Log
+*>                   writes regardless, so a failed Add/Change/
+*>                   Delete still left a history or audit record
+*>                   claiming it happened.  All of that downstream
+*>                   work is now gated on the I/O having actually
+*>                   succeeded.  The Change routine's address-changed
+*>                   comparison now runs after the Rewrite against
+*>                   the before-image (AB-ADD1 etc.) instead of
+*>                   against TM-ADD1 before it is overwritten, so it
+*>                   can be moved past the Rewrite's status check
+*>                   without losing the old address to compare.  Also
+*>                   moved Zero, not just Spaces, onto the before/
+*>                   after image's numeric Start-Date/Rent-Amt items -
+*>                   a numeric DISPLAY item space-filled by a blanket
+*>                   Move Spaces to the group is not a valid digit
+*>                   representation.
+*> ----------------------------------------------------------------
  Environment Division.
+ Input-Output Section.
+ File-Control.
+     Select Tenant-Master Assign To "TENMAST"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is TM-Tenant-Id
+         File Status Is Tenant-Master-Status.
+     Select Tenant-Control-File Assign To "TENCTL"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is CT-Key
+         File Status Is Tenant-Control-Status.
+     Select Address-History Assign To "ADDRHIST"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is AH-Key
+         File Status Is Address-History-Status.
+     Select Audit-Log Assign To "AUDITLOG"
+         Organization Is Sequential
+         File Status Is Audit-Log-Status.
+
  Data Division.
+ File Section.
+ FD  Tenant-Master.
+ Copy TENREC.
+
+ FD  Tenant-Control-File.
+ Copy TENCTL.
+
+ FD  Address-History.
+ Copy ADDRREC.
+
+ FD  Audit-Log.
+ Copy AUDTREC.
+
  Working-Storage Section.
  01   Screen-Items.
  03   Last-Name     Pic X(25)     Value Spaces.
  03   First-Name     Pic X(25)     Value Spaces.
  03   ADD1         Pic X(50)     Value Spaces.
+ 03   City         Pic X(20)     Value Spaces.
+ 03   State         Pic X(2)     Value Spaces.
+ 03   Zip         Pic X(10)     Value Spaces.
  03   PhoneNo     Pic X(7)     Value Spaces.
  03   Start-Date     Pic 9(8)     Value Zeros.
+ 03   WS-Screen-Date-Parts Redefines Start-Date.
+     05   SCD-Month     Pic 9(2).
+     05   SCD-Day         Pic 9(2).
+     05   SCD-Year         Pic 9(4).
  03   Rent-Amt     Pic 9(4)v99     Value 500.00.
 
+ 01   Work-Fields.
+ 03   Tenant-Master-Status     Pic X(2)     Value "00".
+ 03   Tenant-Control-Status     Pic X(2)     Value "00".
+ 03   Address-History-Status     Pic X(2)     Value "00".
+ 03   Audit-Log-Status     Pic X(2)     Value "00".
+ 03   WS-Operator-Id         Pic X(8)     Value Spaces.
+ 03   WS-Audit-Date         Pic 9(8)     Value Zeros.
+ 03   WS-Audit-Time         Pic 9(6)     Value Zeros.
+ 03   WS-New-Tenant-Id     Pic X(6)     Value Spaces.
+ 03   WS-Current-Date     Pic 9(8)     Value Zeros.
+ 03   WS-History-Date     Pic 9(8)     Value Zeros.
+ 03   WS-True-Start-Date     Pic 9(8)     Value Zeros.
+ 03   WS-True-Start-Date-Parts Redefines WS-True-Start-Date.
+     05   TSD-Year         Pic 9(4).
+     05   TSD-Month         Pic 9(2).
+     05   TSD-Day         Pic 9(2).
+ 03   WS-History-Reason     Pic X(1)     Value Space.
+ 03   WS-Hist-ADD1     Pic X(50)     Value Spaces.
+ 03   WS-Hist-City     Pic X(20)     Value Spaces.
+ 03   WS-Hist-State     Pic X(2)     Value Spaces.
+ 03   WS-Hist-Zip     Pic X(10)     Value Spaces.
+ 03   WS-Function-Code     Pic X(1)     Value Space.
+     88   Function-Is-Add         Value "A".
+     88   Function-Is-Change     Value "C".
+     88   Function-Is-Delete     Value "D".
+     88   Function-Is-Inquiry     Value "I".
+     88   Function-Is-Valid     Value "A" "C" "D" "I".
+ 03   WS-Requested-Tenant-Id     Pic X(6)     Value Spaces.
+ 03   WS-Tenant-Found-Switch     Pic X(1)     Value "N".
+     88   Tenant-Was-Found     Value "Y".
+     88   Tenant-Was-Not-Found     Value "N".
+ 03   WS-Valid-Entry-Switch     Pic X(1)     Value "N".
+     88   Valid-Entry         Value "Y".
+ 03   WS-Addr-Hist-Written-Switch Pic X(1)     Value "N".
+     88   Addr-Hist-Was-Written     Value "Y".
+ 03   WS-Tenant-Master-Written-Switch Pic X(1)     Value "N".
+     88   Tenant-Master-Was-Written     Value "Y".
+ 03   WS-Edit-Return-Code     Pic 9(2)     Value Zero.
+ 03   WS-Edit-Error-Message     Pic X(40)     Value Spaces.
+ 03   WS-Screen-Error-Msg     Pic X(40)     Value Spaces.
+
+ 01   WS-Audit-Before-Image.
+ 03   AB-Last-Name         Pic X(25)     Value Spaces.
+ 03   AB-First-Name         Pic X(25)     Value Spaces.
+ 03   AB-ADD1             Pic X(50)     Value Spaces.
+ 03   AB-City             Pic X(20)     Value Spaces.
+ 03   AB-State             Pic X(2)     Value Spaces.
+ 03   AB-Zip             Pic X(10)     Value Spaces.
+ 03   AB-PhoneNo         Pic X(7)     Value Spaces.
+ 03   AB-Start-Date         Pic 9(8)     Value Zero.
+ 03   AB-Rent-Amt         Pic 9(4)v99     Value Zero.
+
+ 01   WS-Audit-After-Image.
+ 03   AA-Last-Name         Pic X(25)     Value Spaces.
+ 03   AA-First-Name         Pic X(25)     Value Spaces.
+ 03   AA-ADD1             Pic X(50)     Value Spaces.
+ 03   AA-City             Pic X(20)     Value Spaces.
+ 03   AA-State             Pic X(2)     Value Spaces.
+ 03   AA-Zip             Pic X(10)     Value Spaces.
+ 03   AA-PhoneNo         Pic X(7)     Value Spaces.
+ 03   AA-Start-Date         Pic 9(8)     Value Zero.
+ 03   AA-Rent-Amt         Pic 9(4)v99     Value Zero.
+
  Screen Section.
  01   Data-Entry-Screen
  Blank Screen, Auto, Required
@@ -22,13 +185,429 @@
  03   Line 05 Column 39 Value "First Name: ".
  03   Line 05 Column 53 Pic X(25) Using First-Name.
  03   Line 06 Column 01 Value "Address: ".
- 03   Line 06 Column 13 Pic X(25) Using PhoneNo.
- 03   Line 07 Column 01 Value "Start Date: ".
- 03   Line 07 Column 13 Pic 99/99/9999 Using Start-Date.
- 03   Line 08 Column 01 Value "Rent Amount: ".
- 03   Line 08 Column 15 Pic Z,ZZZ.99 Using Rent-Amt.
+ 03   Line 06 Column 13 Pic X(50) Using ADD1.
+ 03   Line 07 Column 01 Value "City: ".
+ 03   Line 07 Column 13 Pic X(20) Using City.
+ 03   Line 07 Column 39 Value "State: ".
+ 03   Line 07 Column 47 Pic X(2) Using State.
+ 03   Line 07 Column 53 Value "Zip: ".
+ 03   Line 07 Column 59 Pic X(10) Using Zip.
+ 03   Line 08 Column 01 Value "Phone No: ".
+ 03   Line 08 Column 13 Pic X(7) Using PhoneNo.
+ 03   Line 09 Column 01 Value "Start Date: ".
+ 03   Line 09 Column 13 Pic 99/99/9999 Using Start-Date.
+ 03   Line 10 Column 01 Value "Rent Amount: ".
+ 03   Line 10 Column 15 Pic Z,ZZZ.99 Using Rent-Amt.
+ 03   Line 13 Column 01 Pic X(40) From WS-Screen-Error-Msg
+     Highlight.
+
  Procedure Division.
+*> ---------------------------------------------------------------
+*> Main-Routine - entry point.  Opens the master files, asks the
+*> operator which function to perform, carries it out, then closes
+*> down.
+*> ---------------------------------------------------------------
  Main-Routine.
- Display Data-Entry-Screen.
- Accept Data-Entry-Screen.
- Stop Run.
+     Perform 1000-Initialize-Routine.
+     Perform 1500-Get-Function-Request.
+     If Function-Is-Valid
+         Evaluate True
+             When Function-Is-Add
+                 Perform 3000-Add-Tenant-Routine
+             When Function-Is-Change
+                 Perform 4000-Change-Tenant-Routine
+             When Function-Is-Delete
+                 Perform 5000-Delete-Tenant-Routine
+             When Function-Is-Inquiry
+                 Perform 6000-Inquiry-Tenant-Routine
+         End-Evaluate
+     Else
+         Display "DATAENTRYSCR - INVALID FUNCTION CODE, RUN ENDED"
+     End-If.
+     Perform 9999-Terminate-Routine.
+     Stop Run.
+
+*> ---------------------------------------------------------------
+*> 1500-Get-Function-Request - prompt for the function to perform
+*> and, for anything but an Add, the Tenant-Id it applies to.
+*> ---------------------------------------------------------------
+ 1500-Get-Function-Request.
+     Display "OPERATOR ID: ".
+     Accept WS-Operator-Id.
+     Display "FUNCTION (A=ADD, C=CHANGE, D=DELETE, I=INQUIRY): ".
+     Accept WS-Function-Code.
+     Inspect WS-Function-Code Converting
+         "abcdi" To "ABCDI".
+     If Function-Is-Change Or Function-Is-Delete Or Function-Is-Inquiry
+         Display "TENANT ID: "
+         Accept WS-Requested-Tenant-Id
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2500-Load-Tenant-By-Id - read Tenant-Master for the requested
+*> Tenant-Id and, if found, move its fields onto the screen.
+*> ---------------------------------------------------------------
+ 2500-Load-Tenant-By-Id.
+     Move "N" To WS-Tenant-Found-Switch.
+     Move WS-Requested-Tenant-Id To TM-Tenant-Id.
+     Read Tenant-Master
+         Invalid Key
+             Move "N" To WS-Tenant-Found-Switch
+     End-Read.
+     If Tenant-Was-Not-Found
+         Display "DATAENTRYSCR - TENANT " WS-Requested-Tenant-Id
+             " NOT ON FILE"
+     Else
+         Move "Y" To WS-Tenant-Found-Switch
+         Move TM-Last-Name     To Last-Name
+         Move TM-First-Name     To First-Name
+         Move TM-ADD1         To ADD1
+         Move TM-City         To City
+         Move TM-State         To State
+         Move TM-Zip         To Zip
+         Move TM-PhoneNo         To PhoneNo
+         Move TM-Start-Date     To WS-True-Start-Date
+         Perform 3070-Convert-True-Date-To-Screen
+         Move TM-Rent-Amt     To Rent-Amt
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 1000-Initialize-Routine - open the master and control files,
+*> creating them on the first run if they do not yet exist, and
+*> open Audit-Log for appending this run's entries onto prior runs.
+*> ---------------------------------------------------------------
+ 1000-Initialize-Routine.
+     Open I-O Tenant-Master.
+     If Tenant-Master-Status = "35"
+         Open Output Tenant-Master
+         Close Tenant-Master
+         Open I-O Tenant-Master
+     End-If.
+     Open I-O Tenant-Control-File.
+     If Tenant-Control-Status = "35"
+         Open Output Tenant-Control-File
+         Close Tenant-Control-File
+         Open I-O Tenant-Control-File
+     End-If.
+     Open I-O Address-History.
+     If Address-History-Status = "35"
+         Open Output Address-History
+         Close Address-History
+         Open I-O Address-History
+     End-If.
+     Open Extend Audit-Log.
+
+*> ---------------------------------------------------------------
+*> 3000-Add-Tenant-Routine - take one screen of new tenant data,
+*> assign the next Tenant-Id and write it to Tenant-Master.
+*> ---------------------------------------------------------------
+ 3000-Add-Tenant-Routine.
+     Move "N" To WS-Valid-Entry-Switch.
+     Move Spaces To WS-Screen-Error-Msg.
+     Perform 3050-Accept-And-Validate-Screen Until Valid-Entry.
+     Perform 3100-Get-Next-Tenant-Id.
+     Move WS-New-Tenant-Id    To TM-Tenant-Id.
+     Move Last-Name        To TM-Last-Name.
+     Move First-Name        To TM-First-Name.
+     Move ADD1            To TM-ADD1.
+     Move City            To TM-City.
+     Move State            To TM-State.
+     Move Zip            To TM-Zip.
+     Move PhoneNo            To TM-PhoneNo.
+     Move WS-True-Start-Date    To TM-Start-Date.
+     Move Rent-Amt            To TM-Rent-Amt.
+     Move "N" To WS-Tenant-Master-Written-Switch.
+     Write Tenant-Master-Record
+         Invalid Key
+             Display "DATAENTRYSCR - UNABLE TO ADD TENANT " TM-Tenant-Id
+                 " - STATUS " Tenant-Master-Status
+         Not Invalid Key
+             Move "Y" To WS-Tenant-Master-Written-Switch
+     End-Write.
+     If Tenant-Master-Was-Written
+         Move Spaces To WS-Audit-Before-Image
+         Move Zero To AB-Start-Date
+         Move Zero To AB-Rent-Amt
+         Move TM-Last-Name     To AA-Last-Name
+         Move TM-First-Name     To AA-First-Name
+         Move TM-ADD1         To AA-ADD1
+         Move TM-City         To AA-City
+         Move TM-State         To AA-State
+         Move TM-Zip         To AA-Zip
+         Move TM-PhoneNo         To AA-PhoneNo
+         Move TM-Start-Date     To AA-Start-Date
+         Move TM-Rent-Amt     To AA-Rent-Amt
+         Perform 7000-Write-Audit-Log-Entry
+         Move ADD1     To WS-Hist-ADD1
+         Move City     To WS-Hist-City
+         Move State     To WS-Hist-State
+         Move Zip     To WS-Hist-Zip
+         Move WS-True-Start-Date To WS-History-Date
+         Move "O"     To WS-History-Reason
+         Perform 3200-Write-Address-History
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 3050-Accept-And-Validate-Screen - take one screen of tenant data
+*> and run it past EditTran; loop back with an error line until
+*> the Phone-No, Start-Date and Rent-Amt fields are all clean.
+*> The Start-Date screen field is edited Pic 99/99/9999, so the
+*> operator's keystrokes land in the underlying Start-Date storage
+*> in Month/Day/Year order; convert that to a true Year/Month/Day
+*> value before EditTran (which edits on the YYYYMMDD convention
+*> used everywhere else in this system) sees it.
+*> ---------------------------------------------------------------
+ 3050-Accept-And-Validate-Screen.
+     Display Data-Entry-Screen.
+     Accept Data-Entry-Screen.
+     Perform 3060-Convert-Screen-Date-To-True.
+     Call "EditTran" Using PhoneNo, WS-True-Start-Date, Rent-Amt,
+         WS-Edit-Return-Code, WS-Edit-Error-Message.
+     If WS-Edit-Return-Code = Zero
+         Move "Y" To WS-Valid-Entry-Switch
+     Else
+         Move WS-Edit-Error-Message To WS-Screen-Error-Msg
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 3060-Convert-Screen-Date-To-True - repack the Month/Day/Year
+*> digit order the Start-Date screen field stores into a true
+*> Year/Month/Day (YYYYMMDD) value in WS-True-Start-Date.
+*> ---------------------------------------------------------------
+ 3060-Convert-Screen-Date-To-True.
+     Move SCD-Year     To TSD-Year.
+     Move SCD-Month     To TSD-Month.
+     Move SCD-Day     To TSD-Day.
+
+*> ---------------------------------------------------------------
+*> 3070-Convert-True-Date-To-Screen - the reverse of 3060; spreads
+*> a true YYYYMMDD value (e.g. Tenant-Master's TM-Start-Date) back
+*> onto the Start-Date screen field's Month/Day/Year digit order so
+*> it displays correctly on an Inquiry or Change screen.
+*> ---------------------------------------------------------------
+ 3070-Convert-True-Date-To-Screen.
+     Move TSD-Month     To SCD-Month.
+     Move TSD-Day     To SCD-Day.
+     Move TSD-Year     To SCD-Year.
+
+*> ---------------------------------------------------------------
+*> 3100-Get-Next-Tenant-Id - Tenant-Id values are generated from a
+*> single running sequence number kept in Tenant-Control-File so
+*> every tenant added gets a unique key.
+*> ---------------------------------------------------------------
+ 3100-Get-Next-Tenant-Id.
+     Move "CTRL01" To CT-Key.
+     Read Tenant-Control-File
+         Invalid Key
+             Move Zero To CT-Last-Seq
+     End-Read.
+     Add 1 To CT-Last-Seq.
+     Move CT-Last-Seq To WS-New-Tenant-Id.
+     If Tenant-Control-Status = "23"
+         Write Tenant-Control-Record
+     Else
+         Rewrite Tenant-Control-Record
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 3200-Write-Address-History - append one dated address record to
+*> Address-History for the current TM-Tenant-Id.  The caller stages
+*> the address, effective date and reason code into the WS-Hist
+*> and WS-History fields before performing this paragraph.  Two
+*> history events for the same tenant on the same day share the
+*> same Effective-Date, so AH-Seq-No is tried from 1 up until one
+*> is not already on file.
+*> ---------------------------------------------------------------
+ 3200-Write-Address-History.
+     Move TM-Tenant-Id     To AH-Tenant-Id.
+     Move WS-History-Date     To AH-Effective-Date.
+     Move WS-Hist-ADD1     To AH-ADD1.
+     Move WS-Hist-City     To AH-City.
+     Move WS-Hist-State     To AH-State.
+     Move WS-Hist-Zip     To AH-Zip.
+     Move WS-History-Reason     To AH-Reason-Code.
+     Move 1 To AH-Seq-No.
+     Move "N" To WS-Addr-Hist-Written-Switch.
+     Perform 3210-Write-One-History-Attempt
+         Until Addr-Hist-Was-Written Or AH-Seq-No > 99.
+
+*> ---------------------------------------------------------------
+*> 3210-Write-One-History-Attempt - try the Address-History write
+*> at the current AH-Seq-No; on a duplicate key, bump the sequence
+*> number and let the caller's Perform try again.
+*> ---------------------------------------------------------------
+ 3210-Write-One-History-Attempt.
+     Write Address-History-Record
+         Invalid Key
+             If Address-History-Status = "22"
+                 Add 1 To AH-Seq-No
+             Else
+                 Move "Y" To WS-Addr-Hist-Written-Switch
+                 Display "DATAENTRYSCR - UNABLE TO WRITE ADDRESS HISTORY FOR "
+                     TM-Tenant-Id " - STATUS " Address-History-Status
+             End-If
+         Not Invalid Key
+             Move "Y" To WS-Addr-Hist-Written-Switch
+     End-Write.
+
+*> ---------------------------------------------------------------
+*> 4000-Change-Tenant-Routine - load the requested tenant, let the
+*> operator correct the screen, then rewrite Tenant-Master.
+*> ---------------------------------------------------------------
+ 4000-Change-Tenant-Routine.
+     Perform 2500-Load-Tenant-By-Id.
+     If Tenant-Was-Found
+         Move TM-Last-Name     To AB-Last-Name
+         Move TM-First-Name     To AB-First-Name
+         Move TM-ADD1         To AB-ADD1
+         Move TM-City         To AB-City
+         Move TM-State         To AB-State
+         Move TM-Zip         To AB-Zip
+         Move TM-PhoneNo         To AB-PhoneNo
+         Move TM-Start-Date     To AB-Start-Date
+         Move TM-Rent-Amt     To AB-Rent-Amt
+         Move "N" To WS-Valid-Entry-Switch
+         Move Spaces To WS-Screen-Error-Msg
+         Perform 3050-Accept-And-Validate-Screen Until Valid-Entry
+         Move Last-Name        To TM-Last-Name
+         Move First-Name        To TM-First-Name
+         Move ADD1            To TM-ADD1
+         Move City            To TM-City
+         Move State            To TM-State
+         Move Zip            To TM-Zip
+         Move PhoneNo            To TM-PhoneNo
+         Move WS-True-Start-Date    To TM-Start-Date
+         Move Rent-Amt            To TM-Rent-Amt
+         Move "N" To WS-Tenant-Master-Written-Switch
+         Rewrite Tenant-Master-Record
+             Invalid Key
+                 Display "DATAENTRYSCR - UNABLE TO CHANGE TENANT "
+                     TM-Tenant-Id " - STATUS " Tenant-Master-Status
+             Not Invalid Key
+                 Move "Y" To WS-Tenant-Master-Written-Switch
+         End-Rewrite
+         If Tenant-Master-Was-Written
+             If ADD1 Not = AB-ADD1 Or City Not = AB-City
+                 Or State Not = AB-State Or Zip Not = AB-Zip
+                 Perform 4100-Write-Changed-Address-History
+             End-If
+             Move TM-Last-Name     To AA-Last-Name
+             Move TM-First-Name     To AA-First-Name
+             Move TM-ADD1         To AA-ADD1
+             Move TM-City         To AA-City
+             Move TM-State         To AA-State
+             Move TM-Zip         To AA-Zip
+             Move TM-PhoneNo         To AA-PhoneNo
+             Move TM-Start-Date     To AA-Start-Date
+             Move TM-Rent-Amt     To AA-Rent-Amt
+             Perform 7000-Write-Audit-Log-Entry
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 4100-Write-Changed-Address-History - the operator keyed a
+*> different address on the Change screen; record the new address
+*> as a fresh, dated Address-History entry effective today.
+*> ---------------------------------------------------------------
+ 4100-Write-Changed-Address-History.
+     Accept WS-Current-Date From Date YYYYMMDD.
+     Move ADD1         To WS-Hist-ADD1.
+     Move City         To WS-Hist-City.
+     Move State         To WS-Hist-State.
+     Move Zip         To WS-Hist-Zip.
+     Move WS-Current-Date To WS-History-Date.
+     Move "C"         To WS-History-Reason.
+     Perform 3200-Write-Address-History.
+
+*> ---------------------------------------------------------------
+*> 5000-Delete-Tenant-Routine - load the requested tenant, show it,
+*> capture where the deposit refund should be mailed, then remove
+*> the tenant from Tenant-Master.
+*> ---------------------------------------------------------------
+ 5000-Delete-Tenant-Routine.
+     Perform 2500-Load-Tenant-By-Id.
+     If Tenant-Was-Found
+         Display Data-Entry-Screen
+         Perform 5100-Get-Forwarding-Address
+         Move TM-Last-Name     To AB-Last-Name
+         Move TM-First-Name     To AB-First-Name
+         Move TM-ADD1         To AB-ADD1
+         Move TM-City         To AB-City
+         Move TM-State         To AB-State
+         Move TM-Zip         To AB-Zip
+         Move TM-PhoneNo         To AB-PhoneNo
+         Move TM-Start-Date     To AB-Start-Date
+         Move TM-Rent-Amt     To AB-Rent-Amt
+         Move Spaces To WS-Audit-After-Image
+         Move Zero To AA-Start-Date
+         Move Zero To AA-Rent-Amt
+         Move "N" To WS-Tenant-Master-Written-Switch
+         Delete Tenant-Master Record
+             Invalid Key
+                 Display "DATAENTRYSCR - UNABLE TO DELETE TENANT "
+                     TM-Tenant-Id " - STATUS " Tenant-Master-Status
+             Not Invalid Key
+                 Move "Y" To WS-Tenant-Master-Written-Switch
+         End-Delete
+         If Tenant-Master-Was-Written
+             Perform 7000-Write-Audit-Log-Entry
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 5100-Get-Forwarding-Address - prompt for the address the
+*> deposit refund letter should go to and record it in
+*> Address-History with a move-out reason code.
+*> ---------------------------------------------------------------
+ 5100-Get-Forwarding-Address.
+     Display "FORWARDING ADDRESS FOR DEPOSIT REFUND:".
+     Display "  ADDRESS: ".
+     Accept WS-Hist-ADD1.
+     Display "  CITY: ".
+     Accept WS-Hist-City.
+     Display "  STATE: ".
+     Accept WS-Hist-State.
+     Display "  ZIP: ".
+     Accept WS-Hist-Zip.
+     Accept WS-Current-Date From Date YYYYMMDD.
+     Move WS-Current-Date To WS-History-Date.
+     Move "M" To WS-History-Reason.
+     Perform 3200-Write-Address-History.
+
+*> ---------------------------------------------------------------
+*> 6000-Inquiry-Tenant-Routine - load and display the requested
+*> tenant read-only; no Accept is done so nothing can be changed.
+*> ---------------------------------------------------------------
+ 6000-Inquiry-Tenant-Routine.
+     Perform 2500-Load-Tenant-By-Id.
+     If Tenant-Was-Found
+         Display Data-Entry-Screen
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 7000-Write-Audit-Log-Entry - append one audit record for the
+*> function just carried out against TM-Tenant-Id.  The caller
+*> stages the before and after images into WS-Audit-Before-Image
+*> and WS-Audit-After-Image before performing this paragraph.
+*> ---------------------------------------------------------------
+ 7000-Write-Audit-Log-Entry.
+     Accept WS-Audit-Date From Date YYYYMMDD.
+     Accept WS-Audit-Time From Time.
+     Move WS-Audit-Date         To AL-Log-Date.
+     Move WS-Audit-Time         To AL-Log-Time.
+     Move WS-Operator-Id         To AL-Operator-Id.
+     Move WS-Function-Code         To AL-Function-Code.
+     Move TM-Tenant-Id         To AL-Tenant-Id.
+     Move WS-Audit-Before-Image     To AL-Before-Image.
+     Move WS-Audit-After-Image     To AL-After-Image.
+     Write Audit-Log-Record.
+
+*> ---------------------------------------------------------------
+*> 9999-Terminate-Routine - close the files and return to the
+*> operating system.
+*> ---------------------------------------------------------------
+ 9999-Terminate-Routine.
+     Close Tenant-Master.
+     Close Tenant-Control-File.
+     Close Address-History.
+     Close Audit-Log.
