@@ -0,0 +1,268 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  PayApply.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  Reads incoming payments and
+*>                   posts one Payment entry per payment against the
+*>                   tenant's ledger, carrying the balance forward
+*>                   from the tenant's last ledger entry.
+*> 2026-08-09  RWC   PT-Payment-Date is stored YYYYMMDD; moving it
+*>                   straight into the Pic 99/99/9999 register field
+*>                   printed the year/month/day digits in the wrong
+*>                   positions.  Now reordered into Month/Day/Year
+*>                   before the edited move, the same way RentRoll
+*>                   reorders TM-Start-Date for its detail line.
+*>                   Also factored the hand-duplicated Ledger-
+*>                   Control-Record layout (shared with RentBill)
+*>                   into its own copybook, LEDCTL, the same way
+*>                   every other shared record in this system is.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Input-Output Section.
+ File-Control.
+     Select Payment-Trans Assign To "PAYTRAN"
+         Organization Is Line Sequential
+         File Status Is Payment-Trans-Status.
+     Select Tenant-Ledger Assign To "TENLEDG"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is LG-Key
+         File Status Is Tenant-Ledger-Status.
+     Select Ledger-Control-File Assign To "LEDCTL"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is LC-Key
+         File Status Is Ledger-Control-Status.
+     Select Payment-Register Assign To "PAYREG"
+         Organization Is Line Sequential
+         File Status Is Payment-Register-Status.
+
+ Data Division.
+ File Section.
+ FD  Payment-Trans.
+ Copy PAYREC.
+
+ FD  Tenant-Ledger.
+ Copy LEDGREC.
+
+ FD  Ledger-Control-File.
+ Copy LEDCTL.
+
+ FD  Payment-Register.
+ 01   Register-Line         Pic X(80).
+
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   Payment-Trans-Status     Pic X(2)     Value "00".
+ 03   Tenant-Ledger-Status     Pic X(2)     Value "00".
+ 03   Ledger-Control-Status     Pic X(2)     Value "00".
+ 03   Payment-Register-Status Pic X(2)     Value "00".
+ 03   WS-EOF-Switch         Pic X(1)     Value "N".
+     88   End-Of-File         Value "Y".
+ 03   WS-Ledger-Scan-Switch     Pic X(1)     Value "N".
+     88   Ledger-Scan-Done     Value "Y".
+ 03   WS-Prior-Balance     Pic S9(6)v99     Value Zero.
+ 03   WS-New-Balance         Pic S9(6)v99     Value Zero.
+ 03   WS-New-Ledger-Seq     Pic 9(6)     Value Zero.
+ 03   WS-Payment-Count     Pic 9(6)     Value Zero.
+ 03   WS-Total-Applied     Pic 9(8)v99     Value Zero.
+ 03   WS-Payment-Date-Work     Pic 9(8)     Value Zero.
+ 03   WS-Payment-Date-Parts Redefines WS-Payment-Date-Work.
+     05   PD-Year         Pic 9(4).
+     05   PD-Month         Pic 9(2).
+     05   PD-Day         Pic 9(2).
+ 03   WS-Payment-Date-Display     Pic 9(8)     Value Zero.
+ 03   WS-Payment-Date-Display-Parts Redefines WS-Payment-Date-Display.
+     05   PDD-Month         Pic 9(2).
+     05   PDD-Day         Pic 9(2).
+     05   PDD-Year         Pic 9(4).
+
+ 01   Register-Heading.
+ 03   Filler             Pic X(30) Value "PAYMENT APPLICATION REGISTER".
+
+ 01   Register-Detail.
+ 03   RD-Tenant-Id         Pic X(6).
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   RD-Payment-Date     Pic 99/99/9999.
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   RD-Payment-Amt         Pic Z,ZZZ.99.
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   RD-New-Balance         Pic Z,ZZZ.99-.
+ 03   Filler             Pic X(2)     Value Spaces.
+ 03   RD-Check-No         Pic X(10).
+
+ 01   Register-Total.
+ 03   Filler             Pic X(18) Value "PAYMENTS APPLIED: ".
+ 03   RT-Payment-Count     Pic ZZZ,ZZ9.
+ 03   Filler             Pic X(4)     Value Spaces.
+ 03   Filler             Pic X(15) Value "TOTAL APPLIED: ".
+ 03   RT-Total-Applied     Pic ZZZ,ZZZ,ZZZ.99.
+
+ Procedure Division.
+*> ---------------------------------------------------------------
+*> Main-Routine - apply every payment on Payment-Trans to the
+*> tenant's ledger, one entry at a time, and print a register.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Perform 1000-Initialize-Routine.
+     Perform 2000-Process-One-Payment Until End-Of-File.
+     Perform 2900-Print-Final-Totals.
+     Perform 9999-Terminate-Routine.
+     Stop Run.
+
+*> ---------------------------------------------------------------
+*> 1000-Initialize-Routine - open the files, creating the ledger
+*> and its control file on the first run if they do not yet exist,
+*> and prime the read of the payment transactions.
+*> ---------------------------------------------------------------
+ 1000-Initialize-Routine.
+     Open Input Payment-Trans.
+     Open I-O Tenant-Ledger.
+     If Tenant-Ledger-Status = "35"
+         Open Output Tenant-Ledger
+         Close Tenant-Ledger
+         Open I-O Tenant-Ledger
+     End-If.
+     Open I-O Ledger-Control-File.
+     If Ledger-Control-Status = "35"
+         Open Output Ledger-Control-File
+         Close Ledger-Control-File
+         Open I-O Ledger-Control-File
+     End-If.
+     Open Output Payment-Register.
+     Write Register-Line From Register-Heading.
+     Write Register-Line From Spaces.
+     Read Payment-Trans
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2000-Process-One-Payment - post one Payment entry against the
+*> tenant named on the current transaction, then read the next one.
+*> ---------------------------------------------------------------
+ 2000-Process-One-Payment.
+     Perform 2100-Post-Payment-Ledger-Entry.
+     Perform 2200-Print-Register-Line.
+     Add 1           To WS-Payment-Count.
+     Add PT-Payment-Amt To WS-Total-Applied.
+     Read Payment-Trans
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2100-Post-Payment-Ledger-Entry - add a Payment entry to the
+*> tenant's ledger, reducing the balance carried forward from the
+*> tenant's last ledger entry by the amount of this payment.
+*> ---------------------------------------------------------------
+ 2100-Post-Payment-Ledger-Entry.
+     Perform 2110-Find-Tenant-Ledger-Balance.
+     Perform 2120-Get-Next-Ledger-Seq.
+     Compute WS-New-Balance = WS-Prior-Balance - PT-Payment-Amt.
+     Move PT-Tenant-Id     To LG-Tenant-Id.
+     Move WS-New-Ledger-Seq     To LG-Sequence-No.
+     Move PT-Payment-Date     To LG-Entry-Date.
+     Move "P"             To LG-Entry-Type.
+     Compute LG-Amount = Zero - PT-Payment-Amt.
+     Move WS-New-Balance     To LG-Balance.
+     Move PT-Check-No     To LG-Reference.
+     Write Ledger-Record
+         Invalid Key
+             Display "PAYAPPLY - UNABLE TO POST LEDGER ENTRY FOR "
+                 PT-Tenant-Id " - STATUS " Tenant-Ledger-Status
+     End-Write.
+
+*> ---------------------------------------------------------------
+*> 2110-Find-Tenant-Ledger-Balance - locate the tenant's most
+*> recent ledger entry, if any, to get the balance this payment is
+*> applied against.
+*> ---------------------------------------------------------------
+ 2110-Find-Tenant-Ledger-Balance.
+     Move Zero To WS-Prior-Balance.
+     Move PT-Tenant-Id To LG-Tenant-Id.
+     Move Zero To LG-Sequence-No.
+     Move "N" To WS-Ledger-Scan-Switch.
+     Start Tenant-Ledger Key Is Not Less Than LG-Key
+         Invalid Key
+             Move "Y" To WS-Ledger-Scan-Switch
+     End-Start.
+     Perform 2115-Read-Next-Ledger-Entry Until Ledger-Scan-Done.
+
+*> ---------------------------------------------------------------
+*> 2115-Read-Next-Ledger-Entry - step through the tenant's ledger
+*> entries in key order, keeping the balance of the last one read;
+*> stop at end of file or as soon as a different tenant is hit.
+*> ---------------------------------------------------------------
+ 2115-Read-Next-Ledger-Entry.
+     Read Tenant-Ledger Next Record
+         At End
+             Move "Y" To WS-Ledger-Scan-Switch
+     End-Read.
+     If Not Ledger-Scan-Done
+         If LG-Tenant-Id = PT-Tenant-Id
+             Move LG-Balance To WS-Prior-Balance
+         Else
+             Move "Y" To WS-Ledger-Scan-Switch
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2120-Get-Next-Ledger-Seq - ledger entries are numbered from a
+*> single running sequence number kept in Ledger-Control-File so
+*> every entry posted gets a unique key.
+*> ---------------------------------------------------------------
+ 2120-Get-Next-Ledger-Seq.
+     Move "CTRL01" To LC-Key.
+     Read Ledger-Control-File
+         Invalid Key
+             Move Zero To LC-Last-Seq
+     End-Read.
+     Add 1 To LC-Last-Seq.
+     Move LC-Last-Seq To WS-New-Ledger-Seq.
+     If Ledger-Control-Status = "23"
+         Write Ledger-Control-Record
+     Else
+         Rewrite Ledger-Control-Record
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2200-Print-Register-Line - print one line of the payment
+*> application register for the payment just posted.
+*> ---------------------------------------------------------------
+ 2200-Print-Register-Line.
+     Move PT-Tenant-Id     To RD-Tenant-Id.
+     Move PT-Payment-Date     To WS-Payment-Date-Work.
+     Move PD-Month         To PDD-Month.
+     Move PD-Day         To PDD-Day.
+     Move PD-Year         To PDD-Year.
+     Move WS-Payment-Date-Display To RD-Payment-Date.
+     Move PT-Payment-Amt     To RD-Payment-Amt.
+     Move WS-New-Balance     To RD-New-Balance.
+     Move PT-Check-No     To RD-Check-No.
+     Write Register-Line From Register-Detail.
+
+*> ---------------------------------------------------------------
+*> 2900-Print-Final-Totals - print the payment count and total
+*> dollars applied once every transaction has been posted.
+*> ---------------------------------------------------------------
+ 2900-Print-Final-Totals.
+     Move WS-Payment-Count     To RT-Payment-Count.
+     Move WS-Total-Applied     To RT-Total-Applied.
+     Write Register-Line From Spaces.
+     Write Register-Line From Register-Total.
+
+*> ---------------------------------------------------------------
+*> 9999-Terminate-Routine - close the files and return.
+*> ---------------------------------------------------------------
+ 9999-Terminate-Routine.
+     Close Payment-Trans.
+     Close Tenant-Ledger.
+     Close Ledger-Control-File.
+     Close Payment-Register.
