@@ -0,0 +1,633 @@
+*> ---------------------------------------------------------------
+*> Identification Division.
+*> ---------------------------------------------------------------
+ Identification Division.
+ Program-Id.  BatchMnt.
+ Author.      R Castillo.
+ Installation. Property Management Systems.
+ Date-Written. 2026-08-09.
+*>
+*> Modification History
+*> ----------------------------------------------------------------
+*> Date        Init  Description
+*> 2026-08-09  RWC   Original version.  Overnight batch driver -
+*>                   applies a file of Add/Change/Delete
+*>                   transactions to Tenant-Master the same way the
+*>                   online screen does (same field edits, same
+*>                   address-history and audit-log side effects),
+*>                   checkpointing every CHECKPOINT-INTERVAL
+*>                   transactions so a restart after an abend can
+*>                   skip the transactions already applied.
+*> 2026-08-09  RWC   3000-Print-Run-Summary now actually writes the
+*>                   transactions-read/applied/rejected counts to
+*>                   Maintenance-Report instead of just the heading.
+*> 2026-08-09  RWC   The checkpoint date was never compared against
+*>                   the run date, so a checkpoint left behind by a
+*>                   prior day's completed run was misread as a
+*>                   same-run restart point and skipped most or all
+*>                   of a new day's transactions.  A checkpoint now
+*>                   only sets the restart point when it was written
+*>                   today.  Also, an Add transaction mints a new
+*>                   Tenant-Id and is not safely replayable the way
+*>                   Change and Delete are, so a checkpoint is now
+*>                   written immediately after every applied Add
+*>                   instead of waiting for the normal interval, so
+*>                   a restart after an abend can never reapply one.
+*>                   Address-History's key is only day granularity,
+*>                   so Add followed by a same-day Change now tries
+*>                   successive sequence numbers on a duplicate key
+*>                   instead of silently failing to write.
+*> 2026-08-09  RWC   The prior checkpoint-date comparison broke a
+*>                   restart that happened to land after midnight -
+*>                   the checkpoint from the same run's last interval
+*>                   no longer matched today's date and was wrongly
+*>                   discarded, reprocessing the whole file from the
+*>                   start.  Replaced the date comparison with a
+*>                   Checkpoint-Record flag (CK-Run-Complete) that is
+*>                   only set when the end-of-job checkpoint is
+*>                   written after the last transaction on the file,
+*>                   so the restart point is discarded exactly when a
+*>                   prior run actually finished, regardless of what
+*>                   day it finished on or what day a restart begins.
+*>                   Also gated the Address-History/Audit-Log writes
+*>                   and the applied/rejected counts on Tenant-Master
+*>                   actually accepting the Write/Rewrite/Delete - an
+*>                   Invalid Key was only displayed before, so a
+*>                   failed Tenant-Master update still left behind a
+*>                   history record and an audit entry claiming it
+*>                   happened, and was counted as applied instead of
+*>                   rejected.  The Change transaction's address-
+*>                   changed comparison now runs after the Rewrite,
+*>                   against the before-image (AB-ADD1 etc.) instead
+*>                   of MT-ADD1 vs TM-ADD1 before TM-ADD1 is
+*>                   overwritten, so it can be gated the same way.
+*>                   Also moved Zero, not just Spaces, onto the
+*>                   before/after image's numeric Start-Date/Rent-Amt
+*>                   items - a numeric DISPLAY item space-filled by a
+*>                   blanket Move Spaces to the group is not a valid
+*>                   digit representation.
+*> ----------------------------------------------------------------
+ Environment Division.
+ Input-Output Section.
+ File-Control.
+     Select Maintenance-Trans Assign To "TENTRAN"
+         Organization Is Line Sequential
+         File Status Is Maintenance-Trans-Status.
+     Select Tenant-Master Assign To "TENMAST"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is TM-Tenant-Id
+         File Status Is Tenant-Master-Status.
+     Select Tenant-Control-File Assign To "TENCTL"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is CT-Key
+         File Status Is Tenant-Control-Status.
+     Select Address-History Assign To "ADDRHIST"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is AH-Key
+         File Status Is Address-History-Status.
+     Select Audit-Log Assign To "AUDITLOG"
+         Organization Is Sequential
+         File Status Is Audit-Log-Status.
+     Select Checkpoint-File Assign To "BMCKPT"
+         Organization Is Indexed
+         Access Mode Is Dynamic
+         Record Key Is CK-Key
+         File Status Is Checkpoint-Status.
+     Select Maintenance-Report Assign To "BATCHMNT"
+         Organization Is Line Sequential
+         File Status Is Maintenance-Report-Status.
+
+ Data Division.
+ File Section.
+ FD  Maintenance-Trans.
+ Copy TENTRAN.
+
+ FD  Tenant-Master.
+ Copy TENREC.
+
+ FD  Tenant-Control-File.
+ Copy TENCTL.
+
+ FD  Address-History.
+ Copy ADDRREC.
+
+ FD  Audit-Log.
+ Copy AUDTREC.
+
+ FD  Checkpoint-File.
+ Copy CKPTREC.
+
+ FD  Maintenance-Report.
+ 01   Report-Line         Pic X(80).
+
+ Working-Storage Section.
+ 01   Work-Fields.
+ 03   Maintenance-Trans-Status Pic X(2)     Value "00".
+ 03   Tenant-Master-Status     Pic X(2)     Value "00".
+ 03   Tenant-Control-Status     Pic X(2)     Value "00".
+ 03   Address-History-Status     Pic X(2)     Value "00".
+ 03   Audit-Log-Status     Pic X(2)     Value "00".
+ 03   Checkpoint-Status     Pic X(2)     Value "00".
+ 03   Maintenance-Report-Status Pic X(2)     Value "00".
+ 03   WS-EOF-Switch         Pic X(1)     Value "N".
+     88   End-Of-File         Value "Y".
+ 03   WS-Tenant-Found-Switch     Pic X(1)     Value "N".
+     88   Tenant-Was-Found     Value "Y".
+     88   Tenant-Was-Not-Found     Value "N".
+ 03   WS-Addr-Hist-Written-Switch Pic X(1)     Value "N".
+     88   Addr-Hist-Was-Written     Value "Y".
+ 03   WS-Tenant-Master-Written-Switch Pic X(1)     Value "N".
+     88   Tenant-Master-Was-Written     Value "Y".
+ 03   WS-Run-Complete-Switch     Pic X(1)     Value "N".
+     88   Run-Is-Complete         Value "Y".
+ 03   WS-Edit-Return-Code     Pic 9(2)     Value Zero.
+ 03   WS-Edit-Error-Message     Pic X(40)     Value Spaces.
+ 03   WS-Operator-Id         Pic X(8)     Value "BATCHMNT".
+ 03   WS-Audit-Date         Pic 9(8)     Value Zeros.
+ 03   WS-Audit-Time         Pic 9(6)     Value Zeros.
+ 03   WS-New-Tenant-Id     Pic X(6)     Value Spaces.
+ 03   WS-Current-Date         Pic 9(8)     Value Zeros.
+ 03   WS-Trans-Count         Pic 9(8)     Value Zero.
+ 03   WS-Applied-Count     Pic 9(8)     Value Zero.
+ 03   WS-Rejected-Count     Pic 9(8)     Value Zero.
+ 03   WS-Restart-Count     Pic 9(8)     Value Zero.
+ 03   WS-Checkpoint-Interval     Pic 9(4)     Value 25.
+ 03   WS-Since-Last-Checkpoint Pic 9(4)     Value Zero.
+
+ 01   WS-Audit-Before-Image.
+ 03   AB-Last-Name         Pic X(25)     Value Spaces.
+ 03   AB-First-Name         Pic X(25)     Value Spaces.
+ 03   AB-ADD1             Pic X(50)     Value Spaces.
+ 03   AB-City             Pic X(20)     Value Spaces.
+ 03   AB-State             Pic X(2)     Value Spaces.
+ 03   AB-Zip             Pic X(10)     Value Spaces.
+ 03   AB-PhoneNo         Pic X(7)     Value Spaces.
+ 03   AB-Start-Date         Pic 9(8)     Value Zero.
+ 03   AB-Rent-Amt         Pic 9(4)v99     Value Zero.
+
+ 01   WS-Audit-After-Image.
+ 03   AA-Last-Name         Pic X(25)     Value Spaces.
+ 03   AA-First-Name         Pic X(25)     Value Spaces.
+ 03   AA-ADD1             Pic X(50)     Value Spaces.
+ 03   AA-City             Pic X(20)     Value Spaces.
+ 03   AA-State             Pic X(2)     Value Spaces.
+ 03   AA-Zip             Pic X(10)     Value Spaces.
+ 03   AA-PhoneNo         Pic X(7)     Value Spaces.
+ 03   AA-Start-Date         Pic 9(8)     Value Zero.
+ 03   AA-Rent-Amt         Pic 9(4)v99     Value Zero.
+
+ 01   Summary-Read-Line.
+ 03   Filler             Pic X(19) Value "TRANSACTIONS READ: ".
+ 03   SL-Trans-Count         Pic ZZZ,ZZ9.
+
+ 01   Summary-Applied-Line.
+ 03   Filler             Pic X(22) Value "TRANSACTIONS APPLIED: ".
+ 03   SL-Applied-Count     Pic ZZZ,ZZ9.
+
+ 01   Summary-Rejected-Line.
+ 03   Filler             Pic X(23) Value "TRANSACTIONS REJECTED: ".
+ 03   SL-Rejected-Count     Pic ZZZ,ZZ9.
+
+ Procedure Division.
+*> ---------------------------------------------------------------
+*> Main-Routine - restart past any transactions a prior run
+*> already applied, then apply the rest, checkpointing along the
+*> way, and print a run summary.
+*> ---------------------------------------------------------------
+ Main-Routine.
+     Perform 1000-Initialize-Routine.
+     Perform 1100-Skip-To-Restart-Point.
+     Perform 2000-Process-One-Transaction Until End-Of-File.
+     Move "Y" To WS-Run-Complete-Switch.
+     Perform 2900-Write-Checkpoint.
+     Perform 3000-Print-Run-Summary.
+     Perform 9999-Terminate-Routine.
+     Stop Run.
+
+*> ---------------------------------------------------------------
+*> 1000-Initialize-Routine - open every file, creating the keyed
+*> files on the first run if they do not yet exist, and look up the
+*> last checkpoint recorded by a prior run of this job.  A
+*> checkpoint only sets the restart point when it was left behind by
+*> a run that never reached end-of-job (CK-Run-Complete Not = "Y");
+*> a checkpoint written at the clean end of a prior run belongs to
+*> that run's finished transaction file, not to whatever file this
+*> run is reading, and must not cause this run's transactions to be
+*> skipped.  Calendar date is not part of that test, so a restart
+*> that happens to land after midnight still finds its own run's
+*> last interval checkpoint.
+*> ---------------------------------------------------------------
+ 1000-Initialize-Routine.
+     Open Input Maintenance-Trans.
+     Open I-O Tenant-Master.
+     If Tenant-Master-Status = "35"
+         Open Output Tenant-Master
+         Close Tenant-Master
+         Open I-O Tenant-Master
+     End-If.
+     Open I-O Tenant-Control-File.
+     If Tenant-Control-Status = "35"
+         Open Output Tenant-Control-File
+         Close Tenant-Control-File
+         Open I-O Tenant-Control-File
+     End-If.
+     Open I-O Address-History.
+     If Address-History-Status = "35"
+         Open Output Address-History
+         Close Address-History
+         Open I-O Address-History
+     End-If.
+     Open Extend Audit-Log.
+     Open I-O Checkpoint-File.
+     If Checkpoint-Status = "35"
+         Open Output Checkpoint-File
+         Close Checkpoint-File
+         Open I-O Checkpoint-File
+     End-If.
+     Open Output Maintenance-Report.
+     Move "CTRL01" To CK-Key.
+     Read Checkpoint-File
+         Invalid Key
+             Move Zero To WS-Restart-Count
+         Not Invalid Key
+             If CK-Run-Complete = "Y"
+                 Move Zero To WS-Restart-Count
+             Else
+                 Move CK-Last-Trans-Count To WS-Restart-Count
+             End-If
+     End-Read.
+     Read Maintenance-Trans
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 1100-Skip-To-Restart-Point - a prior run already applied the
+*> first WS-Restart-Count transactions on this file; read past
+*> them again without reapplying them.
+*> ---------------------------------------------------------------
+ 1100-Skip-To-Restart-Point.
+     Perform 1110-Skip-One-Transaction
+         Until End-Of-File Or WS-Trans-Count >= WS-Restart-Count.
+
+*> ---------------------------------------------------------------
+*> 1110-Skip-One-Transaction - count the current transaction as
+*> already applied and read the next one.
+*> ---------------------------------------------------------------
+ 1110-Skip-One-Transaction.
+     Add 1 To WS-Trans-Count.
+     Read Maintenance-Trans
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2000-Process-One-Transaction - apply the current transaction to
+*> Tenant-Master, checkpoint if the interval has been reached, and
+*> read the next transaction.
+*> ---------------------------------------------------------------
+ 2000-Process-One-Transaction.
+     Add 1 To WS-Trans-Count.
+     Add 1 To WS-Since-Last-Checkpoint.
+     Evaluate True
+         When MT-Function-Is-Add
+             Perform 2100-Apply-Add-Transaction
+         When MT-Function-Is-Change
+             Perform 2200-Apply-Change-Transaction
+         When MT-Function-Is-Delete
+             Perform 2300-Apply-Delete-Transaction
+         When Other
+             Add 1 To WS-Rejected-Count
+             Write Report-Line From
+                 "REJECTED - INVALID FUNCTION CODE"
+     End-Evaluate.
+     If WS-Since-Last-Checkpoint >= WS-Checkpoint-Interval
+         Perform 2900-Write-Checkpoint
+         Move Zero To WS-Since-Last-Checkpoint
+     End-If.
+     Read Maintenance-Trans
+         At End Move "Y" To WS-EOF-Switch
+     End-Read.
+
+*> ---------------------------------------------------------------
+*> 2100-Apply-Add-Transaction - validate the fields on an Add
+*> transaction and, if they are clean, assign the next Tenant-Id
+*> and write the new tenant to Tenant-Master.  Unlike Change and
+*> Delete, an applied Add is not safely replayable - it mints a
+*> new Tenant-Id every time - so a checkpoint is forced right after
+*> instead of waiting for the normal interval, to guarantee a
+*> restart after an abend can never reapply one.
+*> ---------------------------------------------------------------
+ 2100-Apply-Add-Transaction.
+     Call "EditTran" Using MT-PhoneNo, MT-Start-Date, MT-Rent-Amt,
+         WS-Edit-Return-Code, WS-Edit-Error-Message.
+     If WS-Edit-Return-Code Not = Zero
+         Add 1 To WS-Rejected-Count
+         Write Report-Line From WS-Edit-Error-Message
+     Else
+         Perform 2110-Get-Next-Tenant-Id
+         Move WS-New-Tenant-Id     To TM-Tenant-Id
+         Move MT-Last-Name     To TM-Last-Name
+         Move MT-First-Name     To TM-First-Name
+         Move MT-ADD1         To TM-ADD1
+         Move MT-City         To TM-City
+         Move MT-State         To TM-State
+         Move MT-Zip         To TM-Zip
+         Move MT-PhoneNo         To TM-PhoneNo
+         Move MT-Start-Date     To TM-Start-Date
+         Move MT-Rent-Amt     To TM-Rent-Amt
+         Move "N" To WS-Tenant-Master-Written-Switch
+         Write Tenant-Master-Record
+             Invalid Key
+                 Display "BATCHMNT - UNABLE TO ADD TENANT " TM-Tenant-Id
+                     " - STATUS " Tenant-Master-Status
+             Not Invalid Key
+                 Move "Y" To WS-Tenant-Master-Written-Switch
+         End-Write
+         If Tenant-Master-Was-Written
+             Move TM-Tenant-Id     To AH-Tenant-Id
+             Move TM-Start-Date     To AH-Effective-Date
+             Move TM-ADD1         To AH-ADD1
+             Move TM-City         To AH-City
+             Move TM-State         To AH-State
+             Move TM-Zip         To AH-Zip
+             Move "O"         To AH-Reason-Code
+             Perform 2700-Write-Address-History
+             Move Spaces To WS-Audit-Before-Image
+             Move Zero To AB-Start-Date
+             Move Zero To AB-Rent-Amt
+             Move TM-Last-Name     To AA-Last-Name
+             Move TM-First-Name     To AA-First-Name
+             Move TM-ADD1         To AA-ADD1
+             Move TM-City         To AA-City
+             Move TM-State         To AA-State
+             Move TM-Zip         To AA-Zip
+             Move TM-PhoneNo         To AA-PhoneNo
+             Move TM-Start-Date     To AA-Start-Date
+             Move TM-Rent-Amt     To AA-Rent-Amt
+             Move "A"         To AL-Function-Code
+             Perform 2600-Write-Audit-Log-Entry
+             Add 1 To WS-Applied-Count
+             Write Report-Line From "APPLIED ADD"
+             Perform 2900-Write-Checkpoint
+             Move Zero To WS-Since-Last-Checkpoint
+         Else
+             Add 1 To WS-Rejected-Count
+             Write Report-Line From "REJECTED - UNABLE TO ADD TENANT"
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2110-Get-Next-Tenant-Id - Tenant-Id values are generated from
+*> the same running sequence number the online screen uses, so a
+*> batch-added tenant can never collide with an online-added one.
+*> ---------------------------------------------------------------
+ 2110-Get-Next-Tenant-Id.
+     Move "CTRL01" To CT-Key.
+     Read Tenant-Control-File
+         Invalid Key
+             Move Zero To CT-Last-Seq
+     End-Read.
+     Add 1 To CT-Last-Seq.
+     Move CT-Last-Seq To WS-New-Tenant-Id.
+     If Tenant-Control-Status = "23"
+         Write Tenant-Control-Record
+     Else
+         Rewrite Tenant-Control-Record
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2200-Apply-Change-Transaction - validate the fields on a Change
+*> transaction and, if they are clean and the tenant is on file,
+*> rewrite Tenant-Master with the new values.
+*> ---------------------------------------------------------------
+ 2200-Apply-Change-Transaction.
+     Move "N" To WS-Tenant-Found-Switch.
+     Move MT-Tenant-Id To TM-Tenant-Id.
+     Read Tenant-Master
+         Invalid Key
+             Move "N" To WS-Tenant-Found-Switch
+         Not Invalid Key
+             Move "Y" To WS-Tenant-Found-Switch
+     End-Read.
+     If Tenant-Was-Not-Found
+         Add 1 To WS-Rejected-Count
+         Write Report-Line From "REJECTED - TENANT NOT ON FILE"
+     Else
+         Call "EditTran" Using MT-PhoneNo, MT-Start-Date, MT-Rent-Amt,
+             WS-Edit-Return-Code, WS-Edit-Error-Message
+         If WS-Edit-Return-Code Not = Zero
+             Add 1 To WS-Rejected-Count
+             Write Report-Line From WS-Edit-Error-Message
+         Else
+             Move TM-Last-Name     To AB-Last-Name
+             Move TM-First-Name     To AB-First-Name
+             Move TM-ADD1         To AB-ADD1
+             Move TM-City         To AB-City
+             Move TM-State         To AB-State
+             Move TM-Zip         To AB-Zip
+             Move TM-PhoneNo         To AB-PhoneNo
+             Move TM-Start-Date     To AB-Start-Date
+             Move TM-Rent-Amt     To AB-Rent-Amt
+             Move MT-Last-Name     To TM-Last-Name
+             Move MT-First-Name     To TM-First-Name
+             Move MT-ADD1         To TM-ADD1
+             Move MT-City         To TM-City
+             Move MT-State         To TM-State
+             Move MT-Zip         To TM-Zip
+             Move MT-PhoneNo         To TM-PhoneNo
+             Move MT-Start-Date     To TM-Start-Date
+             Move MT-Rent-Amt     To TM-Rent-Amt
+             Move "N" To WS-Tenant-Master-Written-Switch
+             Rewrite Tenant-Master-Record
+                 Invalid Key
+                     Display "BATCHMNT - UNABLE TO CHANGE TENANT "
+                         TM-Tenant-Id " - STATUS " Tenant-Master-Status
+                 Not Invalid Key
+                     Move "Y" To WS-Tenant-Master-Written-Switch
+             End-Rewrite
+             If Tenant-Master-Was-Written
+                 If MT-ADD1 Not = AB-ADD1 Or MT-City Not = AB-City
+                     Or MT-State Not = AB-State Or MT-Zip Not = AB-Zip
+                     Accept WS-Current-Date From Date YYYYMMDD
+                     Move MT-Tenant-Id     To AH-Tenant-Id
+                     Move WS-Current-Date     To AH-Effective-Date
+                     Move MT-ADD1         To AH-ADD1
+                     Move MT-City         To AH-City
+                     Move MT-State         To AH-State
+                     Move MT-Zip         To AH-Zip
+                     Move "C"         To AH-Reason-Code
+                     Perform 2700-Write-Address-History
+                 End-If
+                 Move TM-Last-Name     To AA-Last-Name
+                 Move TM-First-Name     To AA-First-Name
+                 Move TM-ADD1         To AA-ADD1
+                 Move TM-City         To AA-City
+                 Move TM-State         To AA-State
+                 Move TM-Zip         To AA-Zip
+                 Move TM-PhoneNo         To AA-PhoneNo
+                 Move TM-Start-Date     To AA-Start-Date
+                 Move TM-Rent-Amt     To AA-Rent-Amt
+                 Move "C"         To AL-Function-Code
+                 Perform 2600-Write-Audit-Log-Entry
+                 Add 1 To WS-Applied-Count
+                 Write Report-Line From "APPLIED CHANGE"
+             Else
+                 Add 1 To WS-Rejected-Count
+                 Write Report-Line From
+                     "REJECTED - UNABLE TO CHANGE TENANT"
+             End-If
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2300-Apply-Delete-Transaction - remove the transaction's tenant
+*> from Tenant-Master, if it is on file.
+*> ---------------------------------------------------------------
+ 2300-Apply-Delete-Transaction.
+     Move "N" To WS-Tenant-Found-Switch.
+     Move MT-Tenant-Id To TM-Tenant-Id.
+     Read Tenant-Master
+         Invalid Key
+             Move "N" To WS-Tenant-Found-Switch
+         Not Invalid Key
+             Move "Y" To WS-Tenant-Found-Switch
+     End-Read.
+     If Tenant-Was-Not-Found
+         Add 1 To WS-Rejected-Count
+         Write Report-Line From "REJECTED - TENANT NOT ON FILE"
+     Else
+         Move TM-Last-Name     To AB-Last-Name
+         Move TM-First-Name     To AB-First-Name
+         Move TM-ADD1         To AB-ADD1
+         Move TM-City         To AB-City
+         Move TM-State         To AB-State
+         Move TM-Zip         To AB-Zip
+         Move TM-PhoneNo         To AB-PhoneNo
+         Move TM-Start-Date     To AB-Start-Date
+         Move TM-Rent-Amt     To AB-Rent-Amt
+         Move Spaces To WS-Audit-After-Image
+         Move Zero To AA-Start-Date
+         Move Zero To AA-Rent-Amt
+         Move "N" To WS-Tenant-Master-Written-Switch
+         Delete Tenant-Master Record
+             Invalid Key
+                 Display "BATCHMNT - UNABLE TO DELETE TENANT "
+                     TM-Tenant-Id " - STATUS " Tenant-Master-Status
+             Not Invalid Key
+                 Move "Y" To WS-Tenant-Master-Written-Switch
+         End-Delete
+         If Tenant-Master-Was-Written
+             Move "D" To AL-Function-Code
+             Perform 2600-Write-Audit-Log-Entry
+             Add 1 To WS-Applied-Count
+             Write Report-Line From "APPLIED DELETE"
+         Else
+             Add 1 To WS-Rejected-Count
+             Write Report-Line From
+                 "REJECTED - UNABLE TO DELETE TENANT"
+         End-If
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 2600-Write-Audit-Log-Entry - append one audit record for the
+*> transaction just applied against TM-Tenant-Id.  The caller moves
+*> the function code and stages the before/after images first.
+*> ---------------------------------------------------------------
+ 2600-Write-Audit-Log-Entry.
+     Accept WS-Audit-Date From Date YYYYMMDD.
+     Accept WS-Audit-Time From Time.
+     Move WS-Audit-Date         To AL-Log-Date.
+     Move WS-Audit-Time         To AL-Log-Time.
+     Move WS-Operator-Id         To AL-Operator-Id.
+     Move TM-Tenant-Id         To AL-Tenant-Id.
+     Move WS-Audit-Before-Image     To AL-Before-Image.
+     Move WS-Audit-After-Image     To AL-After-Image.
+     Write Audit-Log-Record.
+
+*> ---------------------------------------------------------------
+*> 2700-Write-Address-History - append one dated address record to
+*> Address-History.  The caller stages AH-Tenant-Id, AH-Effective-
+*> Date, AH-ADD1/City/State/Zip and AH-Reason-Code first.  Two
+*> history events for the same tenant on the same day share the
+*> same Effective-Date, so AH-Seq-No is tried from 1 up until one
+*> is not already on file.
+*> ---------------------------------------------------------------
+ 2700-Write-Address-History.
+     Move 1 To AH-Seq-No.
+     Move "N" To WS-Addr-Hist-Written-Switch.
+     Perform 2710-Write-One-History-Attempt
+         Until Addr-Hist-Was-Written Or AH-Seq-No > 99.
+
+*> ---------------------------------------------------------------
+*> 2710-Write-One-History-Attempt - try the Address-History write
+*> at the current AH-Seq-No; on a duplicate key, bump the sequence
+*> number and let the caller's Perform try again.
+*> ---------------------------------------------------------------
+ 2710-Write-One-History-Attempt.
+     Write Address-History-Record
+         Invalid Key
+             If Address-History-Status = "22"
+                 Add 1 To AH-Seq-No
+             Else
+                 Move "Y" To WS-Addr-Hist-Written-Switch
+                 Display "BATCHMNT - UNABLE TO WRITE ADDRESS HISTORY FOR "
+                     AH-Tenant-Id " - STATUS " Address-History-Status
+             End-If
+         Not Invalid Key
+             Move "Y" To WS-Addr-Hist-Written-Switch
+     End-Write.
+
+*> ---------------------------------------------------------------
+*> 2900-Write-Checkpoint - record how many transactions have been
+*> read so far so a restart can skip them; written at the interval
+*> and again after the last transaction.  WS-Run-Complete-Switch is
+*> "Y" only for that final end-of-job call (set by Main-Routine),
+*> so a clean end-of-job run leaves a checkpoint that causes a
+*> rerun to start over at zero instead of being mistaken for a
+*> same-run restart point.
+*> ---------------------------------------------------------------
+ 2900-Write-Checkpoint.
+     Move "CTRL01" To CK-Key.
+     Read Checkpoint-File
+         Invalid Key
+             Continue
+     End-Read.
+     Move WS-Trans-Count         To CK-Last-Trans-Count.
+     Move TM-Tenant-Id         To CK-Last-Tenant-Id.
+     Accept WS-Current-Date From Date YYYYMMDD.
+     Move WS-Current-Date         To CK-Checkpoint-Date.
+     Accept CK-Checkpoint-Time From Time.
+     Move WS-Run-Complete-Switch     To CK-Run-Complete.
+     If Checkpoint-Status = "23"
+         Write Checkpoint-Record
+     Else
+         Rewrite Checkpoint-Record
+     End-If.
+
+*> ---------------------------------------------------------------
+*> 3000-Print-Run-Summary - print how many transactions were read,
+*> applied and rejected this run.
+*> ---------------------------------------------------------------
+ 3000-Print-Run-Summary.
+     Write Report-Line From Spaces.
+     Write Report-Line From "BATCHMNT RUN SUMMARY".
+     Move WS-Trans-Count     To SL-Trans-Count.
+     Move WS-Applied-Count     To SL-Applied-Count.
+     Move WS-Rejected-Count     To SL-Rejected-Count.
+     Write Report-Line From Summary-Read-Line.
+     Write Report-Line From Summary-Applied-Line.
+     Write Report-Line From Summary-Rejected-Line.
+
+*> ---------------------------------------------------------------
+*> 9999-Terminate-Routine - close the files and return.
+*> ---------------------------------------------------------------
+ 9999-Terminate-Routine.
+     Close Maintenance-Trans.
+     Close Tenant-Master.
+     Close Tenant-Control-File.
+     Close Address-History.
+     Close Audit-Log.
+     Close Checkpoint-File.
+     Close Maintenance-Report.
